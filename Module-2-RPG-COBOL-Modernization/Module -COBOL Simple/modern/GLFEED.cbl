@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLFEED.
+       AUTHOR. MODERN-DEVELOPER.
+      *****************************************************************
+      * GENERAL LEDGER FEED EXTRACT BATCH JOB                         *
+      * READS TODAY'S ENTRIES FROM TRANSACTION-LOG, MAPS EACH         *
+      * TRANS-TYPE TO A DEBIT/CREDIT GL ACCOUNT CODE (QUALIFIED BY    *
+      * THE POSTING ACCOUNT'S BRANCH-CODE), AND WRITES A FLAT POSTING *
+      * FILE FOR THE GL INTERFACE WITH A TRAILING CONTROL TOTAL LINE  *
+      * (REQUEST 007).                                                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTSEL.
+           COPY TRANSEL.
+           COPY AUDITSEL.
+           COPY GLFEEDSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  GL-FEED-FILE.
+           COPY GLFEEDREC.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * BUSINESS CONSTANTS (INCLUDES GL ACCOUNT CODES)                 *
+      *****************************************************************
+           COPY BUSCONST.
+
+      *****************************************************************
+      * FILE STATUS CODES                                              *
+      *****************************************************************
+       01  FILE-STATUS-ACCOUNT         PIC XX.
+       01  FILE-STATUS-TRANS           PIC XX.
+       01  FILE-STATUS-AUDIT           PIC XX.
+       01  FILE-STATUS-GLFEED          PIC XX.
+
+      *****************************************************************
+      * WORKING VARIABLES                                              *
+      *****************************************************************
+       01  WORK-VARIABLES.
+           05  CURRENT-DATE-TIME       PIC X(26).
+           05  CURRENT-USER-ID         PIC X(10) VALUE 'SYSTEM'.
+           05  TODAY-DATE              PIC X(08).
+
+       01  GLFEED-VARIABLES.
+           05  END-OF-TRANSACTION-LOG  PIC X VALUE 'N'.
+               88  NO-MORE-TRANSACTIONS VALUE 'Y'.
+           05  GLFEED-ACCOUNT-FOUND    PIC X VALUE 'N'.
+               88  GLFEED-ACCOUNT-OK   VALUE 'Y'.
+           05  GLFEED-BRANCH-CODE      PIC X(05).
+           05  GLFEED-RECORDS-READ     PIC 9(07) VALUE ZERO.
+           05  GLFEED-RECORDS-POSTED   PIC 9(07) VALUE ZERO.
+           05  GLFEED-RECORDS-SKIPPED  PIC 9(07) VALUE ZERO.
+           05  GLFEED-TOTAL-AMOUNT     PIC 9(13)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * MAIN PROGRAM LOGIC                                             *
+      *****************************************************************
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL NO-MORE-TRANSACTIONS
+           PERFORM 3000-WRITE-CONTROL-TOTAL
+           PERFORM 8000-PRINT-RUN-SUMMARY
+           PERFORM 9000-TERMINATE-RUN
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZATION                                                 *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           DISPLAY '========================================='
+           DISPLAY 'GENERAL LEDGER FEED EXTRACT'
+           DISPLAY 'BANK INDONESIA - CORE BANKING MODULE'
+           DISPLAY '========================================='
+
+           OPEN INPUT ACCOUNT-FILE
+           OPEN INPUT TRANSACTION-LOG
+           OPEN EXTEND AUDIT-LOG
+           OPEN OUTPUT GL-FEED-FILE
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+
+           MOVE LOW-VALUES TO TRANS-ID
+           START TRANSACTION-LOG KEY IS GREATER THAN TRANS-ID
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-TRANSACTION-LOG
+           END-START.
+
+      *****************************************************************
+      * SCAN TODAY'S TRANSACTION-LOG ENTRIES                           *
+      *****************************************************************
+       2000-PROCESS-TRANSACTIONS.
+           READ TRANSACTION-LOG NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-TRANSACTION-LOG
+               NOT AT END
+                   PERFORM 2100-EVALUATE-TRANSACTION
+           END-READ.
+
+       2100-EVALUATE-TRANSACTION.
+           ADD 1 TO GLFEED-RECORDS-READ
+           IF TRANS-SUCCESS AND TRANS-TIMESTAMP(1:8) = TODAY-DATE
+               PERFORM 2200-LOOKUP-ACCOUNT-BRANCH
+               IF GLFEED-ACCOUNT-OK
+                   PERFORM 2300-BUILD-POSTING-RECORD
+                   WRITE GL-POSTING-RECORD
+                   ADD 1 TO GLFEED-RECORDS-POSTED
+                   ADD GL-AMOUNT TO GLFEED-TOTAL-AMOUNT
+               ELSE
+                   ADD 1 TO GLFEED-RECORDS-SKIPPED
+               END-IF
+           ELSE
+               ADD 1 TO GLFEED-RECORDS-SKIPPED
+           END-IF.
+
+       2200-LOOKUP-ACCOUNT-BRANCH.
+           MOVE 'N' TO GLFEED-ACCOUNT-FOUND
+           MOVE TRANS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: ACCOUNT NOT FOUND FOR GL '
+                           'POSTING - TRANS ' TRANS-ID
+               NOT INVALID KEY
+                   MOVE BRANCH-CODE TO GLFEED-BRANCH-CODE
+                   MOVE 'Y' TO GLFEED-ACCOUNT-FOUND
+           END-READ.
+
+       2300-BUILD-POSTING-RECORD.
+           MOVE 'P' TO GL-REC-TYPE
+           MOVE TRANS-TIMESTAMP(1:8) TO GL-TRANS-DATE
+           MOVE TRANS-ID TO GL-TRANS-ID
+           MOVE GLFEED-BRANCH-CODE TO GL-BRANCH-CODE
+           MOVE TRANS-AMOUNT TO GL-AMOUNT
+           MOVE TRANS-DESCRIPTION(1:40) TO GL-DESCRIPTION
+
+           EVALUATE TRUE
+               WHEN TRANS-DEPOSIT
+                   STRING GL-CASH-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-DEBIT-ACCOUNT
+                   STRING GL-DEPOSIT-LIAB-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-CREDIT-ACCOUNT
+               WHEN TRANS-WITHDRAWAL
+                   STRING GL-DEPOSIT-LIAB-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-DEBIT-ACCOUNT
+                   STRING GL-CASH-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-CREDIT-ACCOUNT
+               WHEN TRANS-TRANSFER-OUT
+                   STRING GL-DEPOSIT-LIAB-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-DEBIT-ACCOUNT
+                   STRING GL-INTERBANK-CLEAR-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-CREDIT-ACCOUNT
+               WHEN TRANS-TRANSFER-IN
+                   STRING GL-INTERBANK-CLEAR-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-DEBIT-ACCOUNT
+                   STRING GL-DEPOSIT-LIAB-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-CREDIT-ACCOUNT
+               WHEN TRANS-INTEREST
+                   STRING GL-INTEREST-EXP-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-DEBIT-ACCOUNT
+                   STRING GL-DEPOSIT-LIAB-GL-CODE GLFEED-BRANCH-CODE
+                       DELIMITED BY SIZE INTO GL-CREDIT-ACCOUNT
+           END-EVALUATE.
+
+      *****************************************************************
+      * CONTROL TOTAL LINE                                             *
+      *****************************************************************
+       3000-WRITE-CONTROL-TOTAL.
+           MOVE 'T' TO GL-CTL-REC-TYPE
+           MOVE GLFEED-RECORDS-POSTED TO GL-CTL-RECORD-COUNT
+           MOVE GLFEED-TOTAL-AMOUNT TO GL-CTL-TOTAL-AMOUNT
+           MOVE SPACES TO GL-CTL-FILLER
+           WRITE GL-CONTROL-RECORD.
+
+      *****************************************************************
+      * SUMMARY                                                        *
+      *****************************************************************
+       8000-PRINT-RUN-SUMMARY.
+           DISPLAY ' '
+           DISPLAY 'GL FEED EXTRACT SUMMARY'
+           DISPLAY '---------------------------------'
+           DISPLAY 'TRANSACTIONS READ:    ' GLFEED-RECORDS-READ
+           DISPLAY 'POSTINGS WRITTEN:     ' GLFEED-RECORDS-POSTED
+           DISPLAY 'SKIPPED/EXCEPTIONS:   ' GLFEED-RECORDS-SKIPPED
+           DISPLAY 'CONTROL TOTAL AMOUNT: ' GLFEED-TOTAL-AMOUNT
+           DISPLAY '========================================='
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'GLFEED_RUN' TO AUDIT-ACTION
+           MOVE SPACES TO AUDIT-ACCOUNT
+           STRING 'READ=' GLFEED-RECORDS-READ
+                  ' POSTED=' GLFEED-RECORDS-POSTED
+                  ' SKIPPED=' GLFEED-RECORDS-SKIPPED
+                  ' TOTAL=' GLFEED-TOTAL-AMOUNT
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *****************************************************************
+      * TERMINATION                                                    *
+      *****************************************************************
+       9000-TERMINATE-RUN.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG
+           CLOSE AUDIT-LOG
+           CLOSE GL-FEED-FILE
+           DISPLAY 'GL FEED EXTRACT RUN COMPLETE'.
+
+      * Made with Bob
