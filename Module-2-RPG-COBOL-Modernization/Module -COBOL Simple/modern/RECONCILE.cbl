@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       AUTHOR. MODERN-DEVELOPER.
+      *****************************************************************
+      * DAILY RECONCILIATION BATCH JOB                                *
+      * REPLAYS TRANSACTION-LOG ACTIVITY FOR EACH ACCOUNT AND         *
+      * COMPARES THE RESULT AGAINST THE STORED ACCOUNT-FILE BALANCE, *
+      * PRINTING AN EXCEPTION REPORT FOR ANY MISMATCH (REQUEST 003). *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTSEL.
+           COPY TRANSEL.
+           COPY AUDITSEL.
+           COPY CHKPTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * BUSINESS CONSTANTS                                             *
+      *****************************************************************
+           COPY BUSCONST.
+
+      *****************************************************************
+      * FILE STATUS CODES                                             *
+      *****************************************************************
+       01  FILE-STATUS-ACCOUNT         PIC XX.
+           88  FILE-SUCCESS            VALUE '00'.
+       01  FILE-STATUS-TRANS           PIC XX.
+       01  FILE-STATUS-AUDIT           PIC XX.
+       01  FILE-STATUS-CHKPT           PIC XX.
+
+      *****************************************************************
+      * WORKING VARIABLES                                              *
+      *****************************************************************
+       01  WORK-VARIABLES.
+           05  CURRENT-DATE-TIME       PIC X(26).
+           05  CURRENT-USER-ID         PIC X(10) VALUE 'SYSTEM'.
+           05  TODAY-DATE              PIC X(08).
+
+      *****************************************************************
+      * RECONCILIATION RUN VARIABLES                                   *
+      *****************************************************************
+       01  RECON-VARIABLES.
+           05  END-OF-ACCOUNT-FILE     PIC X VALUE 'N'.
+               88  NO-MORE-ACCOUNTS    VALUE 'Y'.
+           05  END-OF-ACCOUNT-HISTORY  PIC X VALUE 'N'.
+               88  NO-MORE-HISTORY     VALUE 'Y'.
+           05  RECON-ACCOUNTS-CHECKED  PIC 9(07) VALUE ZERO.
+           05  RECON-ACCOUNTS-MATCHED  PIC 9(07) VALUE ZERO.
+           05  RECON-ACCOUNTS-MISMATCH PIC 9(07) VALUE ZERO.
+           05  RECON-REPLAYED-BALANCE  PIC S9(13)V99.
+           05  RECON-DIFFERENCE        PIC S9(13)V99.
+
+      *****************************************************************
+      * CHECKPOINT/RESTART VARIABLES (REQUEST 008)                     *
+      *****************************************************************
+       01  CHECKPOINT-VARIABLES.
+           05  CHKPT-RUN-ID-RECONCILE  PIC X(20) VALUE 'RECONCILE'.
+           05  CHKPT-RESUMED           PIC X VALUE 'N'.
+               88  CHKPT-RUN-RESUMED   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * MAIN PROGRAM LOGIC                                             *
+      *****************************************************************
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-RECONCILE-ACCOUNTS UNTIL NO-MORE-ACCOUNTS
+           PERFORM 8000-PRINT-RECON-SUMMARY
+           PERFORM 9000-TERMINATE-RUN
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZATION                                                 *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           DISPLAY '========================================='
+           DISPLAY 'DAILY ACCOUNT RECONCILIATION BATCH RUN'
+           DISPLAY 'BANK INDONESIA - CORE BANKING MODULE'
+           DISPLAY '========================================='
+
+           OPEN I-O ACCOUNT-FILE
+           OPEN I-O TRANSACTION-LOG
+           OPEN EXTEND AUDIT-LOG
+           PERFORM 1100-OPEN-CHECKPOINT-FILE
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           PERFORM 1200-RESUME-FROM-CHECKPOINT
+
+           START ACCOUNT-FILE KEY IS GREATER THAN ACCT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-ACCOUNT-FILE
+           END-START
+
+           IF NOT CHKPT-RUN-RESUMED
+               PERFORM 1300-WRITE-INITIAL-CHECKPOINT
+           END-IF.
+
+      *    CHECKPOINT-FILE IS INDEXED (REQUEST 008); CREATE ON FIRST USE
+      *    THE SAME WAY ACCTMGMT DOES FOR ITS INDEXED FILES.
+       1100-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF FILE-STATUS-CHKPT NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+      *    RESUMES RIGHT AFTER THE LAST ACCOUNT PROCESSED BY A PRIOR
+      *    RUN THAT ABENDED PARTWAY THROUGH, INSTEAD OF RE-RECONCILING
+      *    ACCOUNTS ALREADY CHECKED.
+       1200-RESUME-FROM-CHECKPOINT.
+           MOVE 'N' TO CHKPT-RESUMED
+           MOVE CHKPT-RUN-ID-RECONCILE TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CHKPT-IN-PROGRESS
+                       MOVE 'Y' TO CHKPT-RESUMED
+                       MOVE CHKPT-LAST-ACCOUNT TO ACCT-NUMBER
+                       MOVE CHKPT-RECORDS-DONE
+                            TO RECON-ACCOUNTS-CHECKED
+                       MOVE CHKPT-COUNTER-2
+                            TO RECON-ACCOUNTS-MATCHED
+                       MOVE CHKPT-COUNTER-3
+                            TO RECON-ACCOUNTS-MISMATCH
+                       DISPLAY 'RESUMING RECONCILIATION RUN AFTER '
+                               'CHECKPOINT AT ACCOUNT ' ACCT-NUMBER
+                   END-IF
+           END-READ.
+
+       1300-WRITE-INITIAL-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-RECONCILE TO CHKPT-RUN-ID
+           MOVE TODAY-DATE TO CHKPT-RUN-DATE
+           MOVE SPACES TO CHKPT-LAST-ACCOUNT
+           MOVE ZERO TO CHKPT-RECORDS-DONE
+           MOVE ZERO TO CHKPT-COUNTER-2
+           MOVE ZERO TO CHKPT-COUNTER-3
+           MOVE 'I' TO CHKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE.
+
+      *****************************************************************
+      * RECONCILE EACH ACCOUNT IN TURN                                 *
+      *****************************************************************
+       2000-RECONCILE-ACCOUNTS.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-ACCOUNT-FILE
+               NOT AT END
+                   PERFORM 2100-RECONCILE-ONE-ACCOUNT
+                   PERFORM 2500-SAVE-CHECKPOINT-IF-DUE
+           END-READ.
+
+       2100-RECONCILE-ONE-ACCOUNT.
+           ADD 1 TO RECON-ACCOUNTS-CHECKED
+           PERFORM 2200-REPLAY-ACCOUNT-HISTORY
+
+           COMPUTE RECON-DIFFERENCE =
+               RECON-REPLAYED-BALANCE - ACCOUNT-BALANCE
+
+           IF RECON-DIFFERENCE = ZERO
+               ADD 1 TO RECON-ACCOUNTS-MATCHED
+           ELSE
+               ADD 1 TO RECON-ACCOUNTS-MISMATCH
+               PERFORM 2300-PRINT-EXCEPTION
+               PERFORM 2400-LOG-EXCEPTION
+           END-IF.
+
+       2200-REPLAY-ACCOUNT-HISTORY.
+           MOVE ZERO TO RECON-REPLAYED-BALANCE
+           MOVE 'N' TO END-OF-ACCOUNT-HISTORY
+           MOVE ACCT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE LOW-VALUES TO TRANS-TIMESTAMP
+
+           START TRANSACTION-LOG KEY IS NOT LESS THAN
+                 TRANS-ACCT-DATE-KEY
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-ACCOUNT-HISTORY
+           END-START
+
+           PERFORM UNTIL NO-MORE-HISTORY
+               READ TRANSACTION-LOG NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-ACCOUNT-HISTORY
+                   NOT AT END
+                       IF TRANS-ACCOUNT-NUMBER NOT = ACCT-NUMBER
+                           MOVE 'Y' TO END-OF-ACCOUNT-HISTORY
+                       ELSE
+                           PERFORM 2210-APPLY-TRANS-TO-REPLAY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2210-APPLY-TRANS-TO-REPLAY.
+           IF TRANS-SUCCESS
+               EVALUATE TRUE
+                   WHEN TRANS-DEPOSIT
+                   WHEN TRANS-TRANSFER-IN
+                   WHEN TRANS-INTEREST
+                       ADD TRANS-AMOUNT TO RECON-REPLAYED-BALANCE
+                   WHEN TRANS-WITHDRAWAL
+                   WHEN TRANS-TRANSFER-OUT
+                       SUBTRACT TRANS-AMOUNT FROM
+                           RECON-REPLAYED-BALANCE
+               END-EVALUATE
+           END-IF.
+
+       2300-PRINT-EXCEPTION.
+           DISPLAY ' '
+           DISPLAY 'RECONCILIATION EXCEPTION'
+           DISPLAY '------------------------'
+           DISPLAY 'ACCOUNT NUMBER:    ' ACCT-NUMBER
+           DISPLAY 'LEDGER BALANCE:    ' ACCOUNT-BALANCE
+           DISPLAY 'REPLAYED BALANCE:  ' RECON-REPLAYED-BALANCE
+           DISPLAY 'DIFFERENCE:        ' RECON-DIFFERENCE.
+
+       2400-LOG-EXCEPTION.
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'RECON_EXCEPTION' TO AUDIT-ACTION
+           MOVE ACCT-NUMBER TO AUDIT-ACCOUNT
+           STRING 'LEDGER=' ACCOUNT-BALANCE
+                  ' REPLAYED=' RECON-REPLAYED-BALANCE
+                  ' DIFF=' RECON-DIFFERENCE
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *    REWRITES THE CHECKPOINT EVERY CHECKPOINT-INTERVAL ACCOUNTS
+      *    SO A RESTART LOSES AT MOST ONE INTERVAL'S WORTH OF PROGRESS.
+       2500-SAVE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(RECON-ACCOUNTS-CHECKED,
+              CHECKPOINT-INTERVAL) = ZERO
+               PERFORM 2510-SAVE-CHECKPOINT
+           END-IF.
+
+       2510-SAVE-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-RECONCILE TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ACCT-NUMBER TO CHKPT-LAST-ACCOUNT
+                   MOVE RECON-ACCOUNTS-CHECKED TO CHKPT-RECORDS-DONE
+                   MOVE RECON-ACCOUNTS-MATCHED TO CHKPT-COUNTER-2
+                   MOVE RECON-ACCOUNTS-MISMATCH TO CHKPT-COUNTER-3
+                   MOVE 'I' TO CHKPT-STATUS
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+      *****************************************************************
+      * SUMMARY REPORT                                                 *
+      *****************************************************************
+       8000-PRINT-RECON-SUMMARY.
+           PERFORM 8100-COMPLETE-CHECKPOINT
+           DISPLAY ' '
+           DISPLAY 'RECONCILIATION SUMMARY'
+           DISPLAY '-----------------------'
+           DISPLAY 'ACCOUNTS CHECKED:  ' RECON-ACCOUNTS-CHECKED
+           DISPLAY 'ACCOUNTS MATCHED:  ' RECON-ACCOUNTS-MATCHED
+           DISPLAY 'ACCOUNTS MISMATCH: ' RECON-ACCOUNTS-MISMATCH
+           DISPLAY '========================================='
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'RECON_RUN' TO AUDIT-ACTION
+           MOVE SPACES TO AUDIT-ACCOUNT
+           STRING 'CHECKED=' RECON-ACCOUNTS-CHECKED
+                  ' MATCHED=' RECON-ACCOUNTS-MATCHED
+                  ' MISMATCH=' RECON-ACCOUNTS-MISMATCH
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *    MARKS THE CHECKPOINT COMPLETE SO THE NEXT RUN STARTS FRESH
+      *    FROM THE TOP OF THE ACCOUNT FILE INSTEAD OF RESUMING.
+       8100-COMPLETE-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-RECONCILE TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'C' TO CHKPT-STATUS
+                   MOVE RECON-ACCOUNTS-CHECKED TO CHKPT-RECORDS-DONE
+                   MOVE RECON-ACCOUNTS-MATCHED TO CHKPT-COUNTER-2
+                   MOVE RECON-ACCOUNTS-MISMATCH TO CHKPT-COUNTER-3
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+      *****************************************************************
+      * TERMINATION                                                    *
+      *****************************************************************
+       9000-TERMINATE-RUN.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG
+           CLOSE AUDIT-LOG
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'RECONCILIATION RUN COMPLETE'.
+
+      * Made with Bob
