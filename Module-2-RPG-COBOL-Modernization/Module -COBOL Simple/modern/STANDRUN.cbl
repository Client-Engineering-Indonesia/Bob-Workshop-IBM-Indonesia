@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDRUN.
+       AUTHOR. MODERN-DEVELOPER.
+      *****************************************************************
+      * STANDING INSTRUCTION BATCH DRIVER                             *
+      * SCANS STANDING-INSTR FOR ANY ACTIVE INSTRUCTION DUE TO RUN    *
+      * TODAY AND POSTS THE TRANSFER, REUSING THE SAME DEBIT/CREDIT/  *
+      * ROLLBACK PATTERN AS 7310/7320/7330 IN ACCTMGMT. ON SUCCESS    *
+      * THE NEXT-RUN-DATE IS ADVANCED BY THE INSTRUCTION'S FREQUENCY  *
+      * (REQUEST 005).                                                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTSEL.
+           COPY TRANSEL.
+           COPY AUDITSEL.
+           COPY STANDSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  STANDING-INSTR.
+           COPY STANDREC.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * BUSINESS CONSTANTS                                             *
+      *****************************************************************
+           COPY BUSCONST.
+
+      *****************************************************************
+      * FILE STATUS CODES                                             *
+      *****************************************************************
+       01  FILE-STATUS-ACCOUNT         PIC XX.
+           88  FILE-SUCCESS            VALUE '00'.
+       01  FILE-STATUS-TRANS           PIC XX.
+       01  FILE-STATUS-AUDIT           PIC XX.
+       01  FILE-STATUS-STANDING        PIC XX.
+
+      *****************************************************************
+      * ERROR HANDLING (SAME SHAPE AS ACCTMGMT SO 8000-HANDLE-ERROR   *
+      * AND THE DEBIT/CREDIT PARAGRAPHS IT SUPPORTS READ THE SAME)    *
+      *****************************************************************
+       01  ERROR-HANDLING.
+           05  ERROR-CODE              PIC X(05).
+           05  ERROR-MESSAGE           PIC X(100).
+           05  ERROR-OCCURRED          PIC X VALUE 'N'.
+               88  NO-ERROR            VALUE 'N'.
+               88  ERROR-FOUND         VALUE 'Y'.
+
+       01  ERROR-CODES.
+           05  ERR-ACCOUNT-NOT-FOUND   PIC X(05) VALUE 'E0001'.
+           05  ERR-INSUFFICIENT-FUNDS  PIC X(05) VALUE 'E0002'.
+           05  ERR-ACCOUNT-INACTIVE    PIC X(05) VALUE 'E0004'.
+
+      *****************************************************************
+      * WORKING VARIABLES                                              *
+      *****************************************************************
+       01  WORK-VARIABLES.
+           05  CURRENT-DATE-TIME       PIC X(26).
+           05  CURRENT-USER-ID         PIC X(10) VALUE 'SYSTEM'.
+           05  TODAY-DATE              PIC X(08).
+           05  TRANSACTION-ID          PIC X(20).
+           05  TRANS-SEQ-COUNTER       PIC 9(03) VALUE ZERO.
+           05  TRANS-TIMESTAMP-WORK    PIC X(26).
+           05  SI-FROM-ACCOUNT-WORK    PIC X(10).
+           05  SI-TO-ACCOUNT-WORK      PIC X(10).
+           05  SI-AMOUNT-WORK          PIC 9(13)V99.
+
+      *****************************************************************
+      * STANDING INSTRUCTION RUN VARIABLES                             *
+      *****************************************************************
+       01  STANDRUN-VARIABLES.
+           05  END-OF-STANDING-FILE    PIC X VALUE 'N'.
+               88  NO-MORE-STANDING    VALUE 'Y'.
+           05  NEXT-RUN-DATE-NUM       PIC 9(08).
+           05  NEXT-RUN-DATE-INT       PIC 9(08).
+           05  STANDRUN-CHECKED        PIC 9(07) VALUE ZERO.
+           05  STANDRUN-POSTED         PIC 9(07) VALUE ZERO.
+           05  STANDRUN-FAILED         PIC 9(07) VALUE ZERO.
+           05  SI-DEBIT-SUCCEEDED      PIC X VALUE 'N'.
+               88  DEBIT-SUCCEEDED     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * MAIN PROGRAM LOGIC                                             *
+      *****************************************************************
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-PROCESS-STANDING-INSTRS UNTIL NO-MORE-STANDING
+           PERFORM 8000-PRINT-STANDRUN-SUMMARY
+           PERFORM 9000-TERMINATE-RUN
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZATION                                                 *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           DISPLAY '========================================='
+           DISPLAY 'STANDING INSTRUCTION BATCH RUN'
+           DISPLAY 'BANK INDONESIA - CORE BANKING MODULE'
+           DISPLAY '========================================='
+
+           OPEN I-O ACCOUNT-FILE
+           PERFORM 1100-OPEN-TRANSACTION-LOG
+           OPEN EXTEND AUDIT-LOG
+           OPEN I-O STANDING-INSTR
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+           MOVE LOW-VALUES TO SI-ID
+           START STANDING-INSTR KEY IS GREATER THAN SI-ID
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-STANDING-FILE
+           END-START.
+
+      *    TRANSACTION-LOG IS INDEXED; CREATE IT ON FIRST USE JUST LIKE
+      *    ACCTMGMT'S 1110-OPEN-TRANSACTION-LOG DOES.
+       1100-OPEN-TRANSACTION-LOG.
+           OPEN I-O TRANSACTION-LOG
+           IF FILE-STATUS-TRANS NOT = '00'
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN I-O TRANSACTION-LOG
+           END-IF.
+
+      *****************************************************************
+      * SCAN EVERY STANDING INSTRUCTION                                *
+      *****************************************************************
+       2000-PROCESS-STANDING-INSTRS.
+           READ STANDING-INSTR NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-STANDING-FILE
+               NOT AT END
+                   PERFORM 2100-PROCESS-ONE-INSTRUCTION
+           END-READ.
+
+       2100-PROCESS-ONE-INSTRUCTION.
+           IF SI-ACTIVE AND SI-NEXT-RUN-DATE(1:8) NOT > TODAY-DATE
+               ADD 1 TO STANDRUN-CHECKED
+               MOVE 'N' TO ERROR-OCCURRED
+               MOVE 'N' TO SI-DEBIT-SUCCEEDED
+               MOVE SI-FROM-ACCOUNT TO SI-FROM-ACCOUNT-WORK
+               MOVE SI-TO-ACCOUNT TO SI-TO-ACCOUNT-WORK
+               MOVE SI-AMOUNT TO SI-AMOUNT-WORK
+
+               PERFORM 3100-DEBIT-FROM-ACCOUNT
+               IF NO-ERROR
+                   PERFORM 3200-CREDIT-TO-ACCOUNT
+               END-IF
+
+               IF ERROR-FOUND
+                   PERFORM 3300-ROLLBACK-INSTRUCTION
+                   PERFORM 3500-LOG-FAILED-INSTRUCTION
+                   ADD 1 TO STANDRUN-FAILED
+               ELSE
+                   PERFORM 3400-LOG-INSTRUCTION-TRANSACTIONS
+                   PERFORM 3600-ADVANCE-NEXT-RUN-DATE
+                   ADD 1 TO STANDRUN-POSTED
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * DEBIT / CREDIT / ROLLBACK - SAME SHAPE AS ACCTMGMT'S           *
+      * 7310-DEBIT-FROM-ACCOUNT / 7320-CREDIT-TO-ACCOUNT /            *
+      * 7330-ROLLBACK-TRANSFER                                        *
+      *****************************************************************
+       3100-DEBIT-FROM-ACCOUNT.
+           MOVE SI-FROM-ACCOUNT-WORK TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE ERR-ACCOUNT-NOT-FOUND TO ERROR-CODE
+                   MOVE 'FROM ACCOUNT NOT FOUND' TO ERROR-MESSAGE
+                   MOVE 'Y' TO ERROR-OCCURRED
+           END-READ
+
+           IF NO-ERROR
+               IF NOT ACTIVE-ACCOUNT
+                   MOVE ERR-ACCOUNT-INACTIVE TO ERROR-CODE
+                   MOVE 'FROM ACCOUNT IS NOT ACTIVE' TO ERROR-MESSAGE
+                   MOVE 'Y' TO ERROR-OCCURRED
+               ELSE
+                   IF ACCOUNT-BALANCE < SI-AMOUNT-WORK
+                       MOVE ERR-INSUFFICIENT-FUNDS TO ERROR-CODE
+                       MOVE 'INSUFFICIENT FUNDS IN FROM ACCOUNT'
+                            TO ERROR-MESSAGE
+                       MOVE 'Y' TO ERROR-OCCURRED
+                   ELSE
+                       SUBTRACT SI-AMOUNT-WORK FROM ACCOUNT-BALANCE
+                       MOVE TODAY-DATE TO LAST-TRANSACTION-DATE
+                       REWRITE ACCOUNT-RECORD
+                       MOVE 'Y' TO SI-DEBIT-SUCCEEDED
+                   END-IF
+               END-IF
+           END-IF.
+
+       3200-CREDIT-TO-ACCOUNT.
+           MOVE SI-TO-ACCOUNT-WORK TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE ERR-ACCOUNT-NOT-FOUND TO ERROR-CODE
+                   MOVE 'TO ACCOUNT NOT FOUND' TO ERROR-MESSAGE
+                   MOVE 'Y' TO ERROR-OCCURRED
+           END-READ
+
+           IF NO-ERROR
+               IF NOT ACTIVE-ACCOUNT
+                   MOVE ERR-ACCOUNT-INACTIVE TO ERROR-CODE
+                   MOVE 'TO ACCOUNT IS NOT ACTIVE' TO ERROR-MESSAGE
+                   MOVE 'Y' TO ERROR-OCCURRED
+               ELSE
+                   ADD SI-AMOUNT-WORK TO ACCOUNT-BALANCE
+                   MOVE TODAY-DATE TO LAST-TRANSACTION-DATE
+                   REWRITE ACCOUNT-RECORD
+               END-IF
+           END-IF.
+
+      *    ONLY REFUNDS THE FROM ACCOUNT WHEN 3100-DEBIT-FROM-ACCOUNT
+      *    ACTUALLY SUBTRACTED THE AMOUNT - IF THE DEBIT ITSELF FAILED
+      *    (ACCOUNT NOT FOUND, INACTIVE, OR INSUFFICIENT FUNDS), THERE
+      *    IS NOTHING TO ROLL BACK AND REFUNDING ANYWAY WOULD MANUFACTURE
+      *    MONEY OUT OF NOWHERE.
+       3300-ROLLBACK-INSTRUCTION.
+           IF DEBIT-SUCCEEDED
+               MOVE SI-FROM-ACCOUNT-WORK TO ACCT-NUMBER
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       ADD SI-AMOUNT-WORK TO ACCOUNT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+               END-READ
+           END-IF.
+
+       3400-LOG-INSTRUCTION-TRANSACTIONS.
+           PERFORM 3700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE SI-FROM-ACCOUNT-WORK TO TRANS-ACCOUNT-NUMBER
+           MOVE 'T' TO TRANS-TYPE
+           MOVE SI-AMOUNT-WORK TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           STRING 'STANDING INSTRUCTION TO ' SI-TO-ACCOUNT-WORK
+                  DELIMITED BY SIZE
+                  INTO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE
+
+           PERFORM 3700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE SI-TO-ACCOUNT-WORK TO TRANS-ACCOUNT-NUMBER
+           MOVE 'R' TO TRANS-TYPE
+           MOVE SI-AMOUNT-WORK TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           STRING 'STANDING INSTRUCTION FROM ' SI-FROM-ACCOUNT-WORK
+                  DELIMITED BY SIZE
+                  INTO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'STANDING_INSTR_POSTED' TO AUDIT-ACTION
+           MOVE SI-FROM-ACCOUNT-WORK TO AUDIT-ACCOUNT
+           STRING 'POSTED ' SI-ID ' AMOUNT=' SI-AMOUNT-WORK
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+       3500-LOG-FAILED-INSTRUCTION.
+           DISPLAY 'STANDING INSTRUCTION FAILED: ' SI-ID
+                    '  REASON: ' ERROR-MESSAGE
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'STANDING_INSTR_FAILED' TO AUDIT-ACTION
+           MOVE SI-FROM-ACCOUNT-WORK TO AUDIT-ACCOUNT
+           STRING 'FAILED ' SI-ID ' REASON=' ERROR-MESSAGE
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+       3600-ADVANCE-NEXT-RUN-DATE.
+           MOVE SI-NEXT-RUN-DATE(1:8) TO NEXT-RUN-DATE-NUM
+           COMPUTE NEXT-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(NEXT-RUN-DATE-NUM)
+
+           EVALUATE TRUE
+               WHEN SI-DAILY
+                   ADD 1 TO NEXT-RUN-DATE-INT
+               WHEN SI-WEEKLY
+                   ADD 7 TO NEXT-RUN-DATE-INT
+               WHEN SI-MONTHLY
+                   ADD 30 TO NEXT-RUN-DATE-INT
+           END-EVALUATE
+
+           MOVE FUNCTION DATE-OF-INTEGER(NEXT-RUN-DATE-INT)
+                TO NEXT-RUN-DATE-NUM
+           MOVE NEXT-RUN-DATE-NUM TO SI-NEXT-RUN-DATE(1:8)
+           REWRITE STANDING-INSTR-RECORD.
+
+      *    MONOTONIC SEQUENCE SUFFIX - SEE ACCTMGMT.cbl'S
+      *    8700-GENERATE-TRANSACTION-ID FOR WHY. TRANS-TIMESTAMP-WORK
+      *    IS ALSO REFRESHED HERE RATHER THAN REUSING THE SESSION-LEVEL
+      *    CURRENT-DATE-TIME, SO TRANS-TIMESTAMP (THE BASIS OF THE
+      *    TRANS-ACCT-DATE-KEY ALTERNATE KEY) ORDERS CORRECTLY WHEN
+      *    ONE RUN POSTS SEVERAL INSTRUCTIONS AGAINST ONE ACCOUNT.
+       3700-GENERATE-TRANSACTION-ID.
+           ADD 1 TO TRANS-SEQ-COUNTER
+           MOVE FUNCTION CURRENT-DATE TO TRANS-TIMESTAMP-WORK
+           STRING 'TXN' TRANS-TIMESTAMP-WORK(1:8)
+                  TRANS-TIMESTAMP-WORK(9:6)
+                  TRANS-SEQ-COUNTER
+                  DELIMITED BY SIZE
+                  INTO TRANSACTION-ID.
+
+      *****************************************************************
+      * SUMMARY REPORT                                                 *
+      *****************************************************************
+       8000-PRINT-STANDRUN-SUMMARY.
+           DISPLAY ' '
+           DISPLAY 'STANDING INSTRUCTION RUN SUMMARY'
+           DISPLAY '----------------------------------'
+           DISPLAY 'INSTRUCTIONS DUE:    ' STANDRUN-CHECKED
+           DISPLAY 'INSTRUCTIONS POSTED: ' STANDRUN-POSTED
+           DISPLAY 'INSTRUCTIONS FAILED: ' STANDRUN-FAILED
+           DISPLAY '========================================='
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'STANDRUN_SUMMARY' TO AUDIT-ACTION
+           MOVE SPACES TO AUDIT-ACCOUNT
+           STRING 'DUE=' STANDRUN-CHECKED
+                  ' POSTED=' STANDRUN-POSTED
+                  ' FAILED=' STANDRUN-FAILED
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *****************************************************************
+      * TERMINATION                                                    *
+      *****************************************************************
+       9000-TERMINATE-RUN.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG
+           CLOSE AUDIT-LOG
+           CLOSE STANDING-INSTR
+           DISPLAY 'STANDING INSTRUCTION RUN COMPLETE'.
+
+      * Made with Bob
