@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANCY.
+       AUTHOR. MODERN-DEVELOPER.
+      *****************************************************************
+      * DORMANT ACCOUNT DETECTION BATCH JOB                           *
+      * FLIPS ANY ACTIVE ACCOUNT WHOSE LAST-TRANSACTION-DATE IS OLDER *
+      * THAN DORMANCY-THRESHOLD-DAYS TO INACTIVE, LOGS AN AUDIT       *
+      * RECORD, AND PRINTS THE LIST OF NEWLY DORMANT ACCOUNTS         *
+      * (REQUEST 004). TELLERS REACTIVATE VIA ACCTMGMT MENU OPTION 8. *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTSEL.
+           COPY AUDITSEL.
+           COPY CHKPTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * BUSINESS CONSTANTS                                             *
+      *****************************************************************
+           COPY BUSCONST.
+
+      *****************************************************************
+      * FILE STATUS CODES                                             *
+      *****************************************************************
+       01  FILE-STATUS-ACCOUNT         PIC XX.
+           88  FILE-SUCCESS            VALUE '00'.
+       01  FILE-STATUS-AUDIT           PIC XX.
+       01  FILE-STATUS-CHKPT           PIC XX.
+
+      *****************************************************************
+      * WORKING VARIABLES                                              *
+      *****************************************************************
+       01  WORK-VARIABLES.
+           05  CURRENT-DATE-TIME       PIC X(26).
+           05  CURRENT-USER-ID         PIC X(10) VALUE 'SYSTEM'.
+           05  TODAY-DATE              PIC 9(08).
+
+      *****************************************************************
+      * DORMANCY RUN VARIABLES                                         *
+      *****************************************************************
+       01  DORMANCY-VARIABLES.
+           05  END-OF-ACCOUNT-FILE     PIC X VALUE 'N'.
+               88  NO-MORE-ACCOUNTS    VALUE 'Y'.
+           05  LAST-TRANS-DATE-NUM     PIC 9(08).
+           05  DAYS-SINCE-LAST-TRANS   PIC 9(07).
+           05  DORMANCY-ACCOUNTS-CHECKED  PIC 9(07) VALUE ZERO.
+           05  DORMANCY-ACCOUNTS-FLAGGED  PIC 9(07) VALUE ZERO.
+
+      *****************************************************************
+      * CHECKPOINT/RESTART VARIABLES (REQUEST 008)                     *
+      *****************************************************************
+       01  CHECKPOINT-VARIABLES.
+           05  CHKPT-RUN-ID-DORMANCY   PIC X(20) VALUE 'DORMANCY'.
+           05  CHKPT-RESUMED           PIC X VALUE 'N'.
+               88  CHKPT-RUN-RESUMED   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * MAIN PROGRAM LOGIC                                             *
+      *****************************************************************
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-SCAN-ACCOUNTS UNTIL NO-MORE-ACCOUNTS
+           PERFORM 8000-PRINT-DORMANCY-SUMMARY
+           PERFORM 9000-TERMINATE-RUN
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZATION                                                 *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           DISPLAY '========================================='
+           DISPLAY 'DORMANT ACCOUNT DETECTION BATCH RUN'
+           DISPLAY 'BANK INDONESIA - CORE BANKING MODULE'
+           DISPLAY '========================================='
+
+           OPEN I-O ACCOUNT-FILE
+           OPEN EXTEND AUDIT-LOG
+           PERFORM 1100-OPEN-CHECKPOINT-FILE
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           PERFORM 1200-RESUME-FROM-CHECKPOINT
+
+           START ACCOUNT-FILE KEY IS GREATER THAN ACCT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-ACCOUNT-FILE
+           END-START
+
+           IF NOT CHKPT-RUN-RESUMED
+               PERFORM 1300-WRITE-INITIAL-CHECKPOINT
+           END-IF.
+
+      *    CHECKPOINT-FILE IS INDEXED (REQUEST 008); CREATE ON FIRST USE
+      *    THE SAME WAY ACCTMGMT DOES FOR ITS INDEXED FILES.
+       1100-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF FILE-STATUS-CHKPT NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+      *    RESUMES RIGHT AFTER THE LAST ACCOUNT PROCESSED BY A PRIOR
+      *    RUN THAT ABENDED PARTWAY THROUGH, INSTEAD OF RE-FLAGGING
+      *    ACCOUNTS ALREADY CHECKED.
+       1200-RESUME-FROM-CHECKPOINT.
+           MOVE 'N' TO CHKPT-RESUMED
+           MOVE CHKPT-RUN-ID-DORMANCY TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CHKPT-IN-PROGRESS
+                       MOVE 'Y' TO CHKPT-RESUMED
+                       MOVE CHKPT-LAST-ACCOUNT TO ACCT-NUMBER
+                       MOVE CHKPT-RECORDS-DONE
+                            TO DORMANCY-ACCOUNTS-CHECKED
+                       MOVE CHKPT-COUNTER-2
+                            TO DORMANCY-ACCOUNTS-FLAGGED
+                       DISPLAY 'RESUMING DORMANCY RUN AFTER CHECKPOINT '
+                               'AT ACCOUNT ' ACCT-NUMBER
+                   END-IF
+           END-READ.
+
+       1300-WRITE-INITIAL-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-DORMANCY TO CHKPT-RUN-ID
+           MOVE TODAY-DATE TO CHKPT-RUN-DATE
+           MOVE SPACES TO CHKPT-LAST-ACCOUNT
+           MOVE ZERO TO CHKPT-RECORDS-DONE
+           MOVE ZERO TO CHKPT-COUNTER-2
+           MOVE 'I' TO CHKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE.
+
+      *****************************************************************
+      * SCAN EVERY ACCOUNT FOR DORMANCY                                *
+      *****************************************************************
+       2000-SCAN-ACCOUNTS.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-ACCOUNT-FILE
+               NOT AT END
+                   PERFORM 2100-CHECK-ACCOUNT-DORMANCY
+                   PERFORM 2300-SAVE-CHECKPOINT-IF-DUE
+           END-READ.
+
+       2100-CHECK-ACCOUNT-DORMANCY.
+           ADD 1 TO DORMANCY-ACCOUNTS-CHECKED
+
+           IF ACTIVE-ACCOUNT
+               MOVE LAST-TRANSACTION-DATE(1:8) TO LAST-TRANS-DATE-NUM
+               COMPUTE DAYS-SINCE-LAST-TRANS =
+                   FUNCTION INTEGER-OF-DATE(TODAY-DATE) -
+                   FUNCTION INTEGER-OF-DATE(LAST-TRANS-DATE-NUM)
+
+               IF DAYS-SINCE-LAST-TRANS > DORMANCY-THRESHOLD-DAYS
+                   PERFORM 2200-FLAG-ACCOUNT-DORMANT
+               END-IF
+           END-IF.
+
+       2200-FLAG-ACCOUNT-DORMANT.
+           MOVE 'I' TO ACCOUNT-STATUS
+           REWRITE ACCOUNT-RECORD
+
+           ADD 1 TO DORMANCY-ACCOUNTS-FLAGGED
+
+           DISPLAY 'DORMANT: ' ACCT-NUMBER
+                    '  LAST ACTIVITY: ' LAST-TRANSACTION-DATE
+                    '  DAYS IDLE: ' DAYS-SINCE-LAST-TRANS
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'ACCOUNT_DORMANT' TO AUDIT-ACTION
+           MOVE ACCT-NUMBER TO AUDIT-ACCOUNT
+           STRING 'FLAGGED INACTIVE AFTER ' DAYS-SINCE-LAST-TRANS
+                  ' DAYS WITH NO ACTIVITY'
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *    REWRITES THE CHECKPOINT EVERY CHECKPOINT-INTERVAL ACCOUNTS
+      *    SO A RESTART LOSES AT MOST ONE INTERVAL'S WORTH OF PROGRESS.
+       2300-SAVE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(DORMANCY-ACCOUNTS-CHECKED,
+              CHECKPOINT-INTERVAL) = ZERO
+               PERFORM 2310-SAVE-CHECKPOINT
+           END-IF.
+
+       2310-SAVE-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-DORMANCY TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ACCT-NUMBER TO CHKPT-LAST-ACCOUNT
+                   MOVE DORMANCY-ACCOUNTS-CHECKED TO CHKPT-RECORDS-DONE
+                   MOVE DORMANCY-ACCOUNTS-FLAGGED TO CHKPT-COUNTER-2
+                   MOVE 'I' TO CHKPT-STATUS
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+      *****************************************************************
+      * SUMMARY REPORT                                                 *
+      *****************************************************************
+       8000-PRINT-DORMANCY-SUMMARY.
+           PERFORM 8100-COMPLETE-CHECKPOINT
+           DISPLAY ' '
+           DISPLAY 'DORMANCY DETECTION SUMMARY'
+           DISPLAY '---------------------------'
+           DISPLAY 'ACCOUNTS CHECKED:  ' DORMANCY-ACCOUNTS-CHECKED
+           DISPLAY 'ACCOUNTS FLAGGED:  ' DORMANCY-ACCOUNTS-FLAGGED
+           DISPLAY '========================================='
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'DORMANCY_RUN' TO AUDIT-ACTION
+           MOVE SPACES TO AUDIT-ACCOUNT
+           STRING 'CHECKED=' DORMANCY-ACCOUNTS-CHECKED
+                  ' FLAGGED=' DORMANCY-ACCOUNTS-FLAGGED
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *    MARKS THE CHECKPOINT COMPLETE SO THE NEXT RUN STARTS FRESH
+      *    FROM THE TOP OF THE ACCOUNT FILE INSTEAD OF RESUMING.
+       8100-COMPLETE-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-DORMANCY TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'C' TO CHKPT-STATUS
+                   MOVE DORMANCY-ACCOUNTS-CHECKED TO CHKPT-RECORDS-DONE
+                   MOVE DORMANCY-ACCOUNTS-FLAGGED TO CHKPT-COUNTER-2
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+      *****************************************************************
+      * TERMINATION                                                    *
+      *****************************************************************
+       9000-TERMINATE-RUN.
+           CLOSE ACCOUNT-FILE
+           CLOSE AUDIT-LOG
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'DORMANCY DETECTION RUN COMPLETE'.
+
+      * Made with Bob
