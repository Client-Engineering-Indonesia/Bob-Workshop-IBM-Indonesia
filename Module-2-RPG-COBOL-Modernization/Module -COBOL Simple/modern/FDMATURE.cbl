@@ -0,0 +1,477 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FDMATURE.
+       AUTHOR. MODERN-DEVELOPER.
+      *****************************************************************
+      * FIXED DEPOSIT MATURITY BATCH JOB                              *
+      * SCANS ACCOUNT-FILE FOR ACTIVE FIXED DEPOSITS THAT HAVE        *
+      * REACHED FD-MATURITY-DATE. ACCOUNTS FLAGGED FOR AUTO ROLLOVER  *
+      * HAVE THEIR INTEREST CAPITALIZED AND ARE RE-BOOKED FOR ANOTHER *
+      * TENOR; ALL OTHERS ARE PAID OUT (PRINCIPAL + INTEREST) TO      *
+      * FD-SETTLEMENT-ACCOUNT AND CLOSED. PRINTS A MATURITY REPORT    *
+      * (REQUEST 006).                                                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTSEL.
+           COPY TRANSEL.
+           COPY AUDITSEL.
+           COPY CHKPTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * BUSINESS CONSTANTS                                             *
+      *****************************************************************
+           COPY BUSCONST.
+
+      *****************************************************************
+      * FILE STATUS CODES                                             *
+      *****************************************************************
+       01  FILE-STATUS-ACCOUNT         PIC XX.
+           88  FILE-SUCCESS            VALUE '00'.
+       01  FILE-STATUS-TRANS           PIC XX.
+       01  FILE-STATUS-AUDIT           PIC XX.
+       01  FILE-STATUS-CHKPT           PIC XX.
+
+      *****************************************************************
+      * WORKING VARIABLES                                              *
+      *****************************************************************
+       01  WORK-VARIABLES.
+           05  CURRENT-DATE-TIME       PIC X(26).
+           05  CURRENT-USER-ID         PIC X(10) VALUE 'SYSTEM'.
+           05  TODAY-DATE              PIC X(08).
+           05  TRANSACTION-ID          PIC X(20).
+           05  TRANS-SEQ-COUNTER       PIC 9(03) VALUE ZERO.
+           05  TRANS-TIMESTAMP-WORK    PIC X(26).
+           05  FD-ACCOUNT-WORK         PIC X(10).
+
+      *****************************************************************
+      * MATURITY RUN VARIABLES                                         *
+      *****************************************************************
+       01  FDMATURE-VARIABLES.
+           05  END-OF-ACCOUNT-FILE     PIC X VALUE 'N'.
+               88  NO-MORE-ACCOUNTS    VALUE 'Y'.
+           05  FD-INTEREST-DUE         PIC 9(13)V99.
+           05  FD-PAYOUT-AMOUNT        PIC 9(13)V99.
+           05  FD-MATURITY-CALC-DATE   PIC 9(08).
+           05  FD-MATURITY-CALC-INT    PIC 9(08).
+           05  FDMATURE-CHECKED        PIC 9(07) VALUE ZERO.
+           05  FDMATURE-ROLLED-OVER    PIC 9(07) VALUE ZERO.
+           05  FDMATURE-PAID-OUT       PIC 9(07) VALUE ZERO.
+           05  FDMATURE-EXCEPTIONS     PIC 9(07) VALUE ZERO.
+           05  FDMATURE-CURRENT-ACCT   PIC X(10).
+
+      *****************************************************************
+      * CHECKPOINT/RESTART VARIABLES (REQUEST 008)                     *
+      *****************************************************************
+       01  CHECKPOINT-VARIABLES.
+           05  CHKPT-RUN-ID-FDMATURE   PIC X(20) VALUE 'FDMATURE'.
+           05  CHKPT-RESUMED           PIC X VALUE 'N'.
+               88  CHKPT-RUN-RESUMED   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * MAIN PROGRAM LOGIC                                             *
+      *****************************************************************
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL NO-MORE-ACCOUNTS
+           PERFORM 8000-PRINT-MATURITY-SUMMARY
+           PERFORM 9000-TERMINATE-RUN
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZATION                                                 *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           DISPLAY '========================================='
+           DISPLAY 'FIXED DEPOSIT MATURITY BATCH RUN'
+           DISPLAY 'BANK INDONESIA - CORE BANKING MODULE'
+           DISPLAY '========================================='
+
+           OPEN I-O ACCOUNT-FILE
+           PERFORM 1100-OPEN-TRANSACTION-LOG
+           OPEN EXTEND AUDIT-LOG
+           PERFORM 1110-OPEN-CHECKPOINT-FILE
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           PERFORM 1200-RESUME-FROM-CHECKPOINT
+
+           START ACCOUNT-FILE KEY IS GREATER THAN ACCT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-ACCOUNT-FILE
+           END-START
+
+           IF NOT CHKPT-RUN-RESUMED
+               PERFORM 1300-WRITE-INITIAL-CHECKPOINT
+           END-IF.
+
+       1100-OPEN-TRANSACTION-LOG.
+           OPEN I-O TRANSACTION-LOG
+           IF FILE-STATUS-TRANS NOT = '00'
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN I-O TRANSACTION-LOG
+           END-IF.
+
+      *    CHECKPOINT-FILE IS INDEXED (REQUEST 008); CREATE ON FIRST USE
+      *    THE SAME WAY ACCTMGMT DOES FOR ITS INDEXED FILES.
+       1110-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF FILE-STATUS-CHKPT NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+      *    RESUMES RIGHT AFTER THE LAST ACCOUNT PROCESSED BY A PRIOR
+      *    RUN THAT ABENDED PARTWAY THROUGH, INSTEAD OF RE-MATURING
+      *    DEPOSITS ALREADY ROLLED OVER OR PAID OUT.
+       1200-RESUME-FROM-CHECKPOINT.
+           MOVE 'N' TO CHKPT-RESUMED
+           MOVE CHKPT-RUN-ID-FDMATURE TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CHKPT-IN-PROGRESS
+                       MOVE 'Y' TO CHKPT-RESUMED
+                       MOVE CHKPT-LAST-ACCOUNT TO ACCT-NUMBER
+                       MOVE CHKPT-RECORDS-DONE TO FDMATURE-CHECKED
+                       MOVE CHKPT-COUNTER-2 TO FDMATURE-ROLLED-OVER
+                       MOVE CHKPT-COUNTER-3 TO FDMATURE-PAID-OUT
+                       MOVE CHKPT-COUNTER-4 TO FDMATURE-EXCEPTIONS
+                       DISPLAY 'RESUMING FD MATURITY RUN AFTER '
+                               'CHECKPOINT AT ACCOUNT ' ACCT-NUMBER
+                   END-IF
+           END-READ.
+
+       1300-WRITE-INITIAL-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-FDMATURE TO CHKPT-RUN-ID
+           MOVE TODAY-DATE TO CHKPT-RUN-DATE
+           MOVE SPACES TO CHKPT-LAST-ACCOUNT
+           MOVE ZERO TO CHKPT-RECORDS-DONE
+           MOVE ZERO TO CHKPT-COUNTER-2
+           MOVE ZERO TO CHKPT-COUNTER-3
+           MOVE ZERO TO CHKPT-COUNTER-4
+           MOVE 'I' TO CHKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE.
+
+      *****************************************************************
+      * SCAN EVERY ACCOUNT FOR MATURED FIXED DEPOSITS                  *
+      *****************************************************************
+       2000-PROCESS-ACCOUNTS.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-ACCOUNT-FILE
+               NOT AT END
+                   MOVE ACCT-NUMBER TO FDMATURE-CURRENT-ACCT
+                   PERFORM 2100-CHECK-ACCOUNT-MATURITY
+                   PERFORM 2600-SAVE-CHECKPOINT-IF-DUE
+           END-READ.
+
+       2100-CHECK-ACCOUNT-MATURITY.
+           IF FIXED-DEPOSIT AND ACTIVE-ACCOUNT
+              AND FD-MATURITY-DATE(1:8) NOT > TODAY-DATE
+               ADD 1 TO FDMATURE-CHECKED
+               PERFORM 2200-PROCESS-MATURED-FD
+           END-IF.
+
+       2200-PROCESS-MATURED-FD.
+           COMPUTE FD-INTEREST-DUE ROUNDED =
+               ACCOUNT-BALANCE * INTEREST-RATE *
+               FD-TENOR-MONTHS / 1200
+
+           IF FD-ROLLOVER-YES
+               PERFORM 2300-ROLLOVER-FD
+           ELSE
+               PERFORM 2400-PAYOUT-FD
+           END-IF.
+
+       2300-ROLLOVER-FD.
+           ADD FD-INTEREST-DUE TO ACCOUNT-BALANCE
+           MOVE TODAY-DATE TO LAST-TRANSACTION-DATE
+           MOVE TODAY-DATE TO FD-MATURITY-CALC-DATE
+           COMPUTE FD-MATURITY-CALC-INT =
+               FUNCTION INTEGER-OF-DATE(FD-MATURITY-CALC-DATE) +
+               (FD-TENOR-MONTHS * 30)
+           MOVE FUNCTION DATE-OF-INTEGER(FD-MATURITY-CALC-INT)
+                TO FD-MATURITY-CALC-DATE
+           MOVE FD-MATURITY-CALC-DATE TO FD-MATURITY-DATE(1:8)
+           MOVE FIXED-DEPOSIT-INTEREST-RATE TO INTEREST-RATE
+                OF ACCOUNT-RECORD
+           REWRITE ACCOUNT-RECORD
+
+           ADD 1 TO FDMATURE-ROLLED-OVER
+           DISPLAY 'ROLLED OVER: ' ACCT-NUMBER
+                    '  INTEREST CAPITALIZED: ' FD-INTEREST-DUE
+                    '  NEW MATURITY: ' FD-MATURITY-DATE
+
+           PERFORM 2500-LOG-INTEREST-TRANSACTION
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'FD_ROLLOVER' TO AUDIT-ACTION
+           MOVE ACCT-NUMBER TO AUDIT-ACCOUNT
+           STRING 'INTEREST=' FD-INTEREST-DUE
+                  ' NEW MATURITY=' FD-MATURITY-DATE
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *    CREDITS THE MATURITY INTEREST TO THE FD ACCOUNT FIRST (SAME
+      *    AS 2300-ROLLOVER-FD) SO THE PAYOUT AMOUNT AND THE INTEREST
+      *    TRANSACTION-LOG ENTRY ARE CORRECT REGARDLESS OF WHETHER THE
+      *    SETTLEMENT LEG BELOW SUCCEEDS. THE FD ACCOUNT IS NOT ZEROED
+      *    OR CLOSED HERE - THAT ONLY HAPPENS ONCE 2410 CONFIRMS THE
+      *    SETTLEMENT ACCOUNT WAS FOUND AND CREDITED, SO A SETTLEMENT
+      *    LOOKUP FAILURE LEAVES THE FD INTACT AND SAFE TO RETRY.
+       2400-PAYOUT-FD.
+           MOVE ACCT-NUMBER TO FD-ACCOUNT-WORK
+           ADD FD-INTEREST-DUE TO ACCOUNT-BALANCE
+           MOVE TODAY-DATE TO LAST-TRANSACTION-DATE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 2500-LOG-INTEREST-TRANSACTION
+
+           MOVE ACCOUNT-BALANCE TO FD-PAYOUT-AMOUNT
+
+           PERFORM 2410-CREDIT-SETTLEMENT-ACCOUNT.
+
+      *    2000-PROCESS-ACCOUNTS SCANS ACCOUNT-FILE SEQUENTIALLY WITH
+      *    READ NEXT RECORD; THE KEYED READ BELOW MOVES THE FILE
+      *    POSITION INDICATOR OFF THE FD BEING SCANNED. ON THE SETTLE-
+      *    MENT-NOT-FOUND PATH, 2415-CLOSE-FD-ACCOUNT (WHICH WOULD
+      *    OTHERWISE RE-POSITION ON FD-ACCOUNT-WORK) NEVER RUNS, SO
+      *    2425-REPOSITION-ON-FD-ACCOUNT DOES IT INSTEAD - OTHERWISE
+      *    THE NEXT READ NEXT RECORD IN 2000-PROCESS-ACCOUNTS WOULD
+      *    RESUME FROM WHEREVER THE FAILED KEYED READ LEFT THE CURSOR.
+       2410-CREDIT-SETTLEMENT-ACCOUNT.
+           MOVE FD-SETTLEMENT-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: SETTLEMENT ACCOUNT NOT FOUND '
+                           'FOR FD ' FD-ACCOUNT-WORK
+                   ADD 1 TO FDMATURE-EXCEPTIONS
+                   PERFORM 2420-LOG-SETTLEMENT-EXCEPTION
+                   PERFORM 2425-REPOSITION-ON-FD-ACCOUNT
+               NOT INVALID KEY
+                   ADD FD-PAYOUT-AMOUNT TO ACCOUNT-BALANCE
+                   MOVE TODAY-DATE TO LAST-TRANSACTION-DATE
+                   REWRITE ACCOUNT-RECORD
+                   ADD 1 TO FDMATURE-PAID-OUT
+                   DISPLAY 'PAID OUT: ' FD-ACCOUNT-WORK
+                            '  AMOUNT: ' FD-PAYOUT-AMOUNT
+                            '  TO: ' FD-SETTLEMENT-ACCOUNT
+                   PERFORM 2430-LOG-PAYOUT-TRANSACTIONS
+                   PERFORM 2415-CLOSE-FD-ACCOUNT
+           END-READ.
+
+      *    ONLY REACHED AFTER THE SETTLEMENT ACCOUNT HAS ALREADY BEEN
+      *    CREDITED, SO ZEROING AND CLOSING THE FD HERE CANNOT LOSE
+      *    ANY MONEY.
+       2415-CLOSE-FD-ACCOUNT.
+           MOVE FD-ACCOUNT-WORK TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: FD ACCOUNT DISAPPEARED MID-RUN '
+                           FD-ACCOUNT-WORK
+                   ADD 1 TO FDMATURE-EXCEPTIONS
+               NOT INVALID KEY
+                   MOVE ZERO TO ACCOUNT-BALANCE
+                   MOVE 'C' TO ACCOUNT-STATUS
+                   MOVE TODAY-DATE TO LAST-TRANSACTION-DATE
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+
+       2420-LOG-SETTLEMENT-EXCEPTION.
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'FD_PAYOUT_EXCEPTION' TO AUDIT-ACTION
+           MOVE FD-ACCOUNT-WORK TO AUDIT-ACCOUNT
+           MOVE 'SETTLEMENT ACCOUNT NOT FOUND' TO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *    RE-POSITIONS THE FILE ON THE FD ACCOUNT BEING SCANNED SO
+      *    2000-PROCESS-ACCOUNTS' NEXT READ NEXT RECORD RESUMES RIGHT
+      *    AFTER IT, REGARDLESS OF WHICH 2410 BRANCH RAN.
+       2425-REPOSITION-ON-FD-ACCOUNT.
+           MOVE FD-ACCOUNT-WORK TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: FD ACCOUNT DISAPPEARED MID-RUN '
+                           FD-ACCOUNT-WORK
+           END-READ.
+
+       2430-LOG-PAYOUT-TRANSACTIONS.
+           PERFORM 2700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE FD-ACCOUNT-WORK TO TRANS-ACCOUNT-NUMBER
+           MOVE 'T' TO TRANS-TYPE
+           MOVE FD-PAYOUT-AMOUNT TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           MOVE 'FIXED DEPOSIT MATURITY PAYOUT' TO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE
+
+           PERFORM 2700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE ACCT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'R' TO TRANS-TYPE
+           MOVE FD-PAYOUT-AMOUNT TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           MOVE 'FIXED DEPOSIT MATURITY PAYOUT' TO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'FD_PAYOUT' TO AUDIT-ACTION
+           MOVE FD-ACCOUNT-WORK TO AUDIT-ACCOUNT
+           STRING 'PAID ' FD-PAYOUT-AMOUNT ' TO ' ACCT-NUMBER
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+       2500-LOG-INTEREST-TRANSACTION.
+           PERFORM 2700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE ACCT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'I' TO TRANS-TYPE
+           MOVE FD-INTEREST-DUE TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           MOVE 'FIXED DEPOSIT ROLLOVER INTEREST' TO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE.
+
+      *    MONOTONIC SEQUENCE SUFFIX - SEE ACCTMGMT.cbl'S
+      *    8700-GENERATE-TRANSACTION-ID FOR WHY. TRANS-TIMESTAMP-WORK
+      *    IS ALSO REFRESHED HERE RATHER THAN REUSING THE SESSION-LEVEL
+      *    CURRENT-DATE-TIME, SO TRANS-TIMESTAMP (THE BASIS OF THE
+      *    TRANS-ACCT-DATE-KEY ALTERNATE KEY) ORDERS CORRECTLY WHEN
+      *    ONE RUN LOGS BOTH LEGS OF A PAYOUT PLUS AN INTEREST POSTING
+      *    AGAINST ONE ACCOUNT.
+       2700-GENERATE-TRANSACTION-ID.
+           ADD 1 TO TRANS-SEQ-COUNTER
+           MOVE FUNCTION CURRENT-DATE TO TRANS-TIMESTAMP-WORK
+           STRING 'TXN' TRANS-TIMESTAMP-WORK(1:8)
+                  TRANS-TIMESTAMP-WORK(9:6)
+                  TRANS-SEQ-COUNTER
+                  DELIMITED BY SIZE
+                  INTO TRANSACTION-ID.
+
+      *    REWRITES THE CHECKPOINT EVERY CHECKPOINT-INTERVAL ACCOUNTS
+      *    SO A RESTART LOSES AT MOST ONE INTERVAL'S WORTH OF PROGRESS.
+      *    USES FDMATURE-CURRENT-ACCT RATHER THAN ACCT-NUMBER SINCE
+      *    2410-CREDIT-SETTLEMENT-ACCOUNT REPOSITIONS ACCT-NUMBER TO
+      *    THE SETTLEMENT ACCOUNT WHILE PROCESSING A PAYOUT.
+       2600-SAVE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(FDMATURE-CHECKED, CHECKPOINT-INTERVAL)
+              = ZERO
+               PERFORM 2610-SAVE-CHECKPOINT
+           END-IF.
+
+       2610-SAVE-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-FDMATURE TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE FDMATURE-CURRENT-ACCT TO CHKPT-LAST-ACCOUNT
+                   MOVE FDMATURE-CHECKED TO CHKPT-RECORDS-DONE
+                   MOVE FDMATURE-ROLLED-OVER TO CHKPT-COUNTER-2
+                   MOVE FDMATURE-PAID-OUT TO CHKPT-COUNTER-3
+                   MOVE FDMATURE-EXCEPTIONS TO CHKPT-COUNTER-4
+                   MOVE 'I' TO CHKPT-STATUS
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+      *****************************************************************
+      * SUMMARY / MATURITY REPORT                                      *
+      *****************************************************************
+       8000-PRINT-MATURITY-SUMMARY.
+           PERFORM 8100-COMPLETE-CHECKPOINT
+           DISPLAY ' '
+           DISPLAY 'FIXED DEPOSIT MATURITY SUMMARY'
+           DISPLAY '---------------------------------'
+           DISPLAY 'DEPOSITS MATURED:    ' FDMATURE-CHECKED
+           DISPLAY 'ROLLED OVER:         ' FDMATURE-ROLLED-OVER
+           DISPLAY 'PAID OUT:            ' FDMATURE-PAID-OUT
+           DISPLAY 'SETTLEMENT EXCEPTIONS: ' FDMATURE-EXCEPTIONS
+           DISPLAY '========================================='
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'FDMATURE_RUN' TO AUDIT-ACTION
+           MOVE SPACES TO AUDIT-ACCOUNT
+           STRING 'MATURED=' FDMATURE-CHECKED
+                  ' ROLLED=' FDMATURE-ROLLED-OVER
+                  ' PAIDOUT=' FDMATURE-PAID-OUT
+                  ' EXCEPTIONS=' FDMATURE-EXCEPTIONS
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *    MARKS THE CHECKPOINT COMPLETE SO THE NEXT RUN STARTS FRESH
+      *    FROM THE TOP OF THE ACCOUNT FILE INSTEAD OF RESUMING.
+       8100-COMPLETE-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-FDMATURE TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'C' TO CHKPT-STATUS
+                   MOVE FDMATURE-CHECKED TO CHKPT-RECORDS-DONE
+                   MOVE FDMATURE-ROLLED-OVER TO CHKPT-COUNTER-2
+                   MOVE FDMATURE-PAID-OUT TO CHKPT-COUNTER-3
+                   MOVE FDMATURE-EXCEPTIONS TO CHKPT-COUNTER-4
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+      *****************************************************************
+      * TERMINATION                                                    *
+      *****************************************************************
+       9000-TERMINATE-RUN.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG
+           CLOSE AUDIT-LOG
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'FIXED DEPOSIT MATURITY RUN COMPLETE'.
+
+      * Made with Bob
