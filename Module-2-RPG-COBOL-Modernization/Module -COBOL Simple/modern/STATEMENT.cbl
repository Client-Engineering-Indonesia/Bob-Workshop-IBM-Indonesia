@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+       AUTHOR. MODERN-DEVELOPER.
+      *****************************************************************
+      * CUSTOMER CONSOLIDATED STATEMENT GENERATOR                     *
+      * TAKES A CUSTOMER-ID AND DATE RANGE, PULLS EVERY ACCOUNT       *
+      * BELONGING TO THAT CUSTOMER VIA THE CUSTOMER-ID ALTERNATE KEY  *
+      * ON ACCOUNT-FILE, LISTS EACH ACCOUNT'S TRANSACTIONS FOR THE    *
+      * PERIOD FROM TRANSACTION-LOG WITH OPENING/CLOSING BALANCES,    *
+      * AND TOTALS ACTIVITY ACROSS ALL THE CUSTOMER'S ACCOUNTS        *
+      * (REQUEST 009). RUN ON REQUEST OR AS A SCHEDULED BATCH.        *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTSEL.
+           COPY TRANSEL.
+           COPY AUDITSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * BUSINESS CONSTANTS                                             *
+      *****************************************************************
+           COPY BUSCONST.
+
+      *****************************************************************
+      * FILE STATUS CODES                                              *
+      *****************************************************************
+       01  FILE-STATUS-ACCOUNT         PIC XX.
+           88  FILE-SUCCESS            VALUE '00'.
+       01  FILE-STATUS-TRANS           PIC XX.
+       01  FILE-STATUS-AUDIT           PIC XX.
+
+      *****************************************************************
+      * WORKING VARIABLES                                              *
+      *****************************************************************
+       01  WORK-VARIABLES.
+           05  CURRENT-DATE-TIME       PIC X(26).
+           05  CURRENT-USER-ID         PIC X(10) VALUE 'SYSTEM'.
+
+      *****************************************************************
+      * STATEMENT REQUEST VARIABLES                                    *
+      *****************************************************************
+       01  STATEMENT-REQUEST.
+           05  STMT-CUSTOMER-ID        PIC X(15).
+           05  STMT-START-DATE         PIC X(08).
+           05  STMT-END-DATE           PIC X(08).
+
+      *****************************************************************
+      * STATEMENT RUN VARIABLES                                        *
+      *****************************************************************
+       01  STATEMENT-VARIABLES.
+           05  END-OF-CUSTOMER-ACCTS   PIC X VALUE 'N'.
+               88  NO-MORE-CUST-ACCTS  VALUE 'Y'.
+           05  END-OF-ACCT-HISTORY     PIC X VALUE 'N'.
+               88  NO-MORE-ACCT-HIST   VALUE 'Y'.
+           05  STMT-ACCOUNTS-FOUND     PIC 9(05) VALUE ZERO.
+           05  STMT-OPENING-BALANCE    PIC 9(13)V99.
+           05  STMT-CLOSING-BALANCE    PIC 9(13)V99.
+           05  STMT-ACCOUNT-NET        PIC S9(13)V99.
+           05  STMT-POST-PERIOD-NET    PIC S9(13)V99.
+           05  STMT-GRAND-TOTAL-CREDIT PIC 9(13)V99 VALUE ZERO.
+           05  STMT-GRAND-TOTAL-DEBIT  PIC 9(13)V99 VALUE ZERO.
+           05  STMT-CURRENT-ACCOUNT    PIC X(10).
+           05  STMT-TYPE-DESC          PIC X(15).
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * MAIN PROGRAM LOGIC                                             *
+      *****************************************************************
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INITIALIZE-RUN
+           PERFORM 2000-GET-STATEMENT-REQUEST
+           PERFORM 3000-PROCESS-CUSTOMER-ACCOUNTS
+              UNTIL NO-MORE-CUST-ACCTS
+           PERFORM 8000-PRINT-RUN-SUMMARY
+           PERFORM 9000-TERMINATE-RUN
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZATION                                                 *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           DISPLAY '========================================='
+           DISPLAY 'CUSTOMER CONSOLIDATED STATEMENT GENERATOR'
+           DISPLAY 'BANK INDONESIA - CORE BANKING MODULE'
+           DISPLAY '========================================='
+
+           OPEN INPUT ACCOUNT-FILE
+           OPEN INPUT TRANSACTION-LOG
+           OPEN EXTEND AUDIT-LOG
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME.
+
+       2000-GET-STATEMENT-REQUEST.
+           DISPLAY 'ENTER CUSTOMER ID: '
+           ACCEPT STMT-CUSTOMER-ID
+
+           DISPLAY 'ENTER STATEMENT START DATE (YYYYMMDD): '
+           ACCEPT STMT-START-DATE
+
+           DISPLAY 'ENTER STATEMENT END DATE (YYYYMMDD): '
+           ACCEPT STMT-END-DATE
+
+           MOVE STMT-CUSTOMER-ID TO CUSTOMER-ID OF ACCOUNT-RECORD
+           START ACCOUNT-FILE KEY IS NOT LESS THAN
+                 CUSTOMER-ID OF ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-CUSTOMER-ACCTS
+                   DISPLAY 'NO ACCOUNTS FOUND FOR THIS CUSTOMER'
+           END-START.
+
+      *****************************************************************
+      * WALK EVERY ACCOUNT BELONGING TO THIS CUSTOMER                  *
+      *****************************************************************
+       3000-PROCESS-CUSTOMER-ACCOUNTS.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-CUSTOMER-ACCTS
+               NOT AT END
+                   IF CUSTOMER-ID OF ACCOUNT-RECORD NOT =
+                      STMT-CUSTOMER-ID
+                       MOVE 'Y' TO END-OF-CUSTOMER-ACCTS
+                   ELSE
+                       PERFORM 3100-PRINT-ACCOUNT-STATEMENT
+                   END-IF
+           END-READ.
+
+       3100-PRINT-ACCOUNT-STATEMENT.
+           ADD 1 TO STMT-ACCOUNTS-FOUND
+           MOVE ACCT-NUMBER TO STMT-CURRENT-ACCOUNT
+
+           DISPLAY ' '
+           DISPLAY '-----------------------------------------'
+           DISPLAY 'ACCOUNT: ' ACCT-NUMBER
+                    '  TYPE: ' ACCOUNT-TYPE
+                    '  BRANCH: ' BRANCH-CODE
+           DISPLAY 'CURRENT BALANCE: ' ACCOUNT-BALANCE
+
+           PERFORM 3200-CALCULATE-OPENING-BALANCE
+           PERFORM 3300-LIST-ACCOUNT-TRANSACTIONS
+
+           DISPLAY 'OPENING BALANCE: ' STMT-OPENING-BALANCE
+           DISPLAY 'CLOSING BALANCE: ' STMT-CLOSING-BALANCE.
+
+      *    OPENING BALANCE FOR THE PERIOD IS THE CURRENT BALANCE LESS
+      *    EVERY SUCCESSFUL TRANSACTION DATED ON OR AFTER THE START
+      *    DATE (IN-PERIOD PLUS ANYTHING SINCE) - THE SAME REPLAY
+      *    TECHNIQUE RECONCILE.cbl USES TO RECONSTRUCT A BALANCE FROM
+      *    TRANSACTION-LOG. CLOSING BALANCE ONLY BACKS OUT ACTIVITY
+      *    AFTER THE STATEMENT'S END DATE, SO A STATEMENT FOR A PAST
+      *    PERIOD DOESN'T SHOW TODAY'S BALANCE AS ITS CLOSING FIGURE.
+       3200-CALCULATE-OPENING-BALANCE.
+           MOVE ZERO TO STMT-ACCOUNT-NET
+           MOVE ZERO TO STMT-POST-PERIOD-NET
+           MOVE 'N' TO END-OF-ACCT-HISTORY
+           MOVE STMT-CURRENT-ACCOUNT TO TRANS-ACCOUNT-NUMBER
+           MOVE LOW-VALUES TO TRANS-TIMESTAMP
+           START TRANSACTION-LOG KEY IS NOT LESS THAN
+                 TRANS-ACCT-DATE-KEY
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-ACCT-HISTORY
+           END-START
+
+           PERFORM UNTIL NO-MORE-ACCT-HIST
+               READ TRANSACTION-LOG NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-ACCT-HISTORY
+                   NOT AT END
+                       IF TRANS-ACCOUNT-NUMBER NOT =
+                          STMT-CURRENT-ACCOUNT
+                           MOVE 'Y' TO END-OF-ACCT-HISTORY
+                       ELSE
+                           IF TRANS-SUCCESS
+                               IF TRANS-TIMESTAMP(1:8) > STMT-END-DATE
+                                   PERFORM 3211-BACK-OUT-POST-PERIOD
+                               ELSE
+                                   IF TRANS-TIMESTAMP(1:8)
+                                      >= STMT-START-DATE
+                                       PERFORM 3210-BACK-OUT-TRANSACTION
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           COMPUTE STMT-OPENING-BALANCE = ACCOUNT-BALANCE -
+               STMT-ACCOUNT-NET - STMT-POST-PERIOD-NET
+           COMPUTE STMT-CLOSING-BALANCE = ACCOUNT-BALANCE -
+               STMT-POST-PERIOD-NET.
+
+       3210-BACK-OUT-TRANSACTION.
+           IF TRANS-DEPOSIT OR TRANS-TRANSFER-IN OR TRANS-INTEREST
+               ADD TRANS-AMOUNT TO STMT-ACCOUNT-NET
+           ELSE
+               SUBTRACT TRANS-AMOUNT FROM STMT-ACCOUNT-NET
+           END-IF.
+
+       3211-BACK-OUT-POST-PERIOD.
+           IF TRANS-DEPOSIT OR TRANS-TRANSFER-IN OR TRANS-INTEREST
+               ADD TRANS-AMOUNT TO STMT-POST-PERIOD-NET
+           ELSE
+               SUBTRACT TRANS-AMOUNT FROM STMT-POST-PERIOD-NET
+           END-IF.
+
+      *    LISTS EVERY SUCCESSFUL TRANSACTION IN THE REQUESTED PERIOD,
+      *    REUSING THE SAME START/READ-NEXT-BY-ACCOUNT PATTERN AS
+      *    8600-VIEW-TRANSACTION-HISTORY IN ACCTMGMT.
+       3300-LIST-ACCOUNT-TRANSACTIONS.
+           MOVE 'N' TO END-OF-ACCT-HISTORY
+           MOVE STMT-CURRENT-ACCOUNT TO TRANS-ACCOUNT-NUMBER
+           MOVE LOW-VALUES TO TRANS-TIMESTAMP
+           START TRANSACTION-LOG KEY IS NOT LESS THAN
+                 TRANS-ACCT-DATE-KEY
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-ACCT-HISTORY
+           END-START
+
+           DISPLAY 'TRANSACTIONS:'
+           PERFORM UNTIL NO-MORE-ACCT-HIST
+               READ TRANSACTION-LOG NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-ACCT-HISTORY
+                   NOT AT END
+                       IF TRANS-ACCOUNT-NUMBER NOT =
+                          STMT-CURRENT-ACCOUNT
+                           MOVE 'Y' TO END-OF-ACCT-HISTORY
+                       ELSE
+                           PERFORM 3310-LIST-IF-IN-PERIOD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3310-LIST-IF-IN-PERIOD.
+           IF TRANS-SUCCESS
+              AND TRANS-TIMESTAMP(1:8) >= STMT-START-DATE
+              AND TRANS-TIMESTAMP(1:8) <= STMT-END-DATE
+               PERFORM 3320-DESCRIBE-TRANS-TYPE
+               DISPLAY '  ' TRANS-TIMESTAMP(1:8) '  '
+                       STMT-TYPE-DESC '  ' TRANS-AMOUNT
+                       '  ' TRANS-DESCRIPTION
+               IF TRANS-DEPOSIT OR TRANS-TRANSFER-IN OR TRANS-INTEREST
+                   ADD TRANS-AMOUNT TO STMT-GRAND-TOTAL-CREDIT
+               ELSE
+                   ADD TRANS-AMOUNT TO STMT-GRAND-TOTAL-DEBIT
+               END-IF
+           END-IF.
+
+       3320-DESCRIBE-TRANS-TYPE.
+           EVALUATE TRUE
+               WHEN TRANS-DEPOSIT
+                   MOVE 'DEPOSIT' TO STMT-TYPE-DESC
+               WHEN TRANS-WITHDRAWAL
+                   MOVE 'WITHDRAWAL' TO STMT-TYPE-DESC
+               WHEN TRANS-TRANSFER-OUT
+                   MOVE 'TRANSFER OUT' TO STMT-TYPE-DESC
+               WHEN TRANS-TRANSFER-IN
+                   MOVE 'TRANSFER IN' TO STMT-TYPE-DESC
+               WHEN TRANS-INTEREST
+                   MOVE 'INTEREST' TO STMT-TYPE-DESC
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO STMT-TYPE-DESC
+           END-EVALUATE.
+
+      *****************************************************************
+      * SUMMARY                                                        *
+      *****************************************************************
+       8000-PRINT-RUN-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY 'CONSOLIDATED STATEMENT SUMMARY'
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'CUSTOMER ID:         ' STMT-CUSTOMER-ID
+           DISPLAY 'ACCOUNTS INCLUDED:   ' STMT-ACCOUNTS-FOUND
+           DISPLAY 'TOTAL CREDITS:       ' STMT-GRAND-TOTAL-CREDIT
+           DISPLAY 'TOTAL DEBITS:        ' STMT-GRAND-TOTAL-DEBIT
+           DISPLAY '========================================='
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'STATEMENT_RUN' TO AUDIT-ACTION
+           MOVE SPACES TO AUDIT-ACCOUNT
+           STRING 'CUSTOMER=' STMT-CUSTOMER-ID
+                  ' ACCOUNTS=' STMT-ACCOUNTS-FOUND
+                  ' CREDITS=' STMT-GRAND-TOTAL-CREDIT
+                  ' DEBITS=' STMT-GRAND-TOTAL-DEBIT
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *****************************************************************
+      * TERMINATION                                                    *
+      *****************************************************************
+       9000-TERMINATE-RUN.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG
+           CLOSE AUDIT-LOG
+           DISPLAY 'STATEMENT GENERATION COMPLETE'.
+
+      * Made with Bob
