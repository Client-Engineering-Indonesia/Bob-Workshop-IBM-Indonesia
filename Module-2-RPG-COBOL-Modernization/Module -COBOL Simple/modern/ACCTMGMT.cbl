@@ -25,69 +25,29 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ACCT-NUMBER
-               FILE STATUS IS FILE-STATUS-ACCOUNT.
-           
-           SELECT TRANSACTION-LOG ASSIGN TO 'TRANSLOG.DAT'
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS-TRANS.
-           
-           SELECT AUDIT-LOG ASSIGN TO 'AUDIT.DAT'
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS-AUDIT.
-       
+           COPY ACCTSEL.
+           COPY TRANSEL.
+           COPY AUDITSEL.
+           COPY STANDSEL.
+           COPY CHKPTSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
-       01  ACCOUNT-RECORD.
-           05  ACCT-NUMBER             PIC X(10).
-           05  CUSTOMER-NAME           PIC X(50).
-           05  ACCOUNT-TYPE            PIC X(01).
-               88  SAVINGS-ACCOUNT     VALUE 'S'.
-               88  CHECKING-ACCOUNT    VALUE 'C'.
-               88  FIXED-DEPOSIT       VALUE 'F'.
-           05  ACCOUNT-BALANCE         PIC 9(13)V99.
-           05  ACCOUNT-STATUS          PIC X(01).
-               88  ACTIVE-ACCOUNT      VALUE 'A'.
-               88  INACTIVE-ACCOUNT    VALUE 'I'.
-               88  CLOSED-ACCOUNT      VALUE 'C'.
-           05  OPENING-DATE            PIC X(10).
-           05  LAST-TRANSACTION-DATE   PIC X(10).
-           05  INTEREST-RATE           PIC 9(02)V9(4).
-           05  CUSTOMER-ID             PIC X(15).
-           05  BRANCH-CODE             PIC X(05).
-       
+           COPY ACCTREC.
+
        FD  TRANSACTION-LOG.
-       01  TRANSACTION-RECORD.
-           05  TRANS-ID                PIC X(20).
-           05  TRANS-ACCOUNT-NUMBER    PIC X(10).
-           05  TRANS-TYPE              PIC X(01).
-               88  TRANS-DEPOSIT       VALUE 'D'.
-               88  TRANS-WITHDRAWAL    VALUE 'W'.
-               88  TRANS-TRANSFER-OUT  VALUE 'T'.
-               88  TRANS-TRANSFER-IN   VALUE 'R'.
-               88  TRANS-INTEREST      VALUE 'I'.
-           05  TRANS-AMOUNT            PIC 9(13)V99.
-           05  TRANS-TIMESTAMP         PIC X(26).
-           05  TRANS-STATUS            PIC X(01).
-               88  TRANS-SUCCESS       VALUE 'S'.
-               88  TRANS-FAILED        VALUE 'F'.
-               88  TRANS-PENDING       VALUE 'P'.
-           05  TRANS-DESCRIPTION       PIC X(100).
-       
+           COPY TRANREC.
+
        FD  AUDIT-LOG.
-       01  AUDIT-RECORD.
-           05  AUDIT-TIMESTAMP         PIC X(26).
-           05  AUDIT-USER-ID           PIC X(10).
-           05  AUDIT-ACTION            PIC X(20).
-           05  AUDIT-ACCOUNT           PIC X(10).
-           05  AUDIT-DETAILS           PIC X(200).
-       
+           COPY AUDITREC.
+
+       FD  STANDING-INSTR.
+           COPY STANDREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
        WORKING-STORAGE SECTION.
       *****************************************************************
       * FILE STATUS CODES                                             *
@@ -99,17 +59,13 @@
        
        01  FILE-STATUS-TRANS           PIC XX.
        01  FILE-STATUS-AUDIT           PIC XX.
-       
+       01  FILE-STATUS-STANDING        PIC XX.
+       01  FILE-STATUS-CHKPT           PIC XX.
+
       *****************************************************************
       * BUSINESS CONSTANTS - EXTERNALIZED CONFIGURATION              *
       *****************************************************************
-       01  BUSINESS-CONSTANTS.
-           05  MAX-TRANSFER-AMOUNT     PIC 9(13)V99 VALUE 100000000.00.
-           05  MIN-OPENING-BALANCE     PIC 9(13)V99 VALUE 100000.00.
-           05  MAX-DAILY-WITHDRAWAL    PIC 9(13)V99 VALUE 50000000.00.
-           05  SAVINGS-INTEREST-RATE   PIC 9(02)V9(4) VALUE 05.2500.
-           05  CHECKING-INTEREST-RATE  PIC 9(02)V9(4) VALUE 02.0000.
-           05  ACCOUNT-NUMBER-LENGTH   PIC 99 VALUE 10.
+           COPY BUSCONST.
        
       *****************************************************************
       * ERROR CODES AND MESSAGES                                      *
@@ -130,6 +86,10 @@
            05  ERR-INVALID-ACCOUNT-NUM PIC X(05) VALUE 'E0006'.
            05  ERR-TRANSFER-LIMIT      PIC X(05) VALUE 'E0007'.
            05  ERR-FILE-ERROR          PIC X(05) VALUE 'E0008'.
+           05  ERR-DAILY-LIMIT         PIC X(05) VALUE 'E0009'.
+           05  ERR-NOT-DORMANT         PIC X(05) VALUE 'E0010'.
+           05  ERR-INVALID-FREQUENCY   PIC X(05) VALUE 'E0011'.
+           05  ERR-SETTLEMENT-NOT-FOUND PIC X(05) VALUE 'E0012'.
        
       *****************************************************************
       * WORKING VARIABLES WITH MEANINGFUL NAMES                       *
@@ -138,7 +98,10 @@
            05  CURRENT-DATE-TIME       PIC X(26).
            05  CURRENT-USER-ID         PIC X(10) VALUE 'SYSTEM'.
            05  TRANSACTION-ID          PIC X(20).
-           05  MENU-CHOICE             PIC 9.
+           05  TRANS-SEQ-COUNTER       PIC 9(03) VALUE ZERO.
+           05  TRANS-TIMESTAMP-WORK    PIC X(26).
+           05  SI-SEQ-COUNTER          PIC 9(03) VALUE ZERO.
+           05  MENU-CHOICE             PIC 99.
            05  CONTINUE-FLAG           PIC X VALUE 'Y'.
                88  CONTINUE-PROCESSING VALUE 'Y'.
                88  EXIT-PROCESSING     VALUE 'N'.
@@ -155,6 +118,11 @@
            05  INPUT-TO-ACCOUNT        PIC X(10).
            05  INPUT-CUSTOMER-ID       PIC X(15).
            05  INPUT-BRANCH-CODE       PIC X(05).
+           05  INPUT-SI-FREQUENCY      PIC X(01).
+           05  INPUT-SI-NEXT-RUN-DATE  PIC X(10).
+           05  INPUT-FD-TENOR-MONTHS   PIC 9(03).
+           05  INPUT-FD-SETTLEMENT-ACCT PIC X(10).
+           05  INPUT-FD-AUTO-ROLLOVER  PIC X(01).
        
       *****************************************************************
       * TRANSACTION MANAGEMENT VARIABLES                               *
@@ -166,7 +134,45 @@
            05  ROLLBACK-REQUIRED       PIC X VALUE 'N'.
                88  NEED-ROLLBACK       VALUE 'Y'.
                88  NO-ROLLBACK         VALUE 'N'.
-       
+
+      *****************************************************************
+      * INTEREST BATCH RUN VARIABLES                                   *
+      *****************************************************************
+       01  INTEREST-BATCH-VARIABLES.
+           05  END-OF-ACCOUNT-FILE     PIC X VALUE 'N'.
+               88  NO-MORE-ACCOUNTS    VALUE 'Y'.
+           05  INTEREST-DUE-AMOUNT     PIC 9(13)V99.
+           05  INTEREST-ACCOUNTS-DONE  PIC 9(07) VALUE ZERO.
+           05  INTEREST-ACCOUNTS-SKIP  PIC 9(07) VALUE ZERO.
+           05  INTEREST-TOTAL-PAID     PIC 9(13)V99 VALUE ZERO.
+
+      *****************************************************************
+      * CHECKPOINT/RESTART VARIABLES (REQUEST 008)                     *
+      *****************************************************************
+       01  CHECKPOINT-VARIABLES.
+           05  CHKPT-RUN-ID-INTEREST   PIC X(20) VALUE 'INTEREST'.
+           05  CHKPT-RESUMED           PIC X VALUE 'N'.
+               88  CHKPT-RUN-RESUMED   VALUE 'Y'.
+           05  CHKPT-PROGRESS-COUNT    PIC 9(07).
+
+      *****************************************************************
+      * TRANSACTION HISTORY VARIABLES (REQUEST 002)                   *
+      *****************************************************************
+       01  HISTORY-VARIABLES.
+           05  END-OF-HISTORY          PIC X VALUE 'N'.
+               88  NO-MORE-HISTORY     VALUE 'Y'.
+           05  HISTORY-LINES-SHOWN     PIC 9(07) VALUE ZERO.
+           05  HISTORY-TYPE-DESC       PIC X(15).
+
+      *****************************************************************
+      * FIXED DEPOSIT VARIABLES (REQUEST 006)                         *
+      *****************************************************************
+       01  FD-VARIABLES.
+           05  FD-MATURITY-CALC-DATE   PIC 9(08).
+           05  FD-MATURITY-CALC-INT    PIC 9(08).
+           05  WITHDRAWAL-PENALTY      PIC 9(13)V99.
+           05  WITHDRAWAL-TOTAL-DEBIT  PIC 9(13)V99.
+
        PROCEDURE DIVISION.
       *****************************************************************
       * MAIN PROGRAM LOGIC - STRUCTURED APPROACH                      *
@@ -198,9 +204,41 @@
                PERFORM 8000-HANDLE-ERROR
                STOP RUN
            END-IF
-           
-           OPEN EXTEND TRANSACTION-LOG
-           OPEN EXTEND AUDIT-LOG.
+
+           PERFORM 1110-OPEN-TRANSACTION-LOG
+           OPEN EXTEND AUDIT-LOG
+           PERFORM 1120-OPEN-STANDING-INSTR
+           PERFORM 1130-OPEN-CHECKPOINT-FILE.
+
+      *    TRANSACTION-LOG IS NOW INDEXED (REQUEST 002) SO IT MUST BE
+      *    OPENED I-O INSTEAD OF EXTEND; CREATE IT ON FIRST USE.
+       1110-OPEN-TRANSACTION-LOG.
+           OPEN I-O TRANSACTION-LOG
+           IF FILE-STATUS-TRANS NOT = '00'
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN I-O TRANSACTION-LOG
+           END-IF.
+
+      *    STANDING-INSTR IS INDEXED TOO (REQUEST 005); SAME
+      *    CREATE-ON-FIRST-USE FALLBACK AS TRANSACTION-LOG.
+       1120-OPEN-STANDING-INSTR.
+           OPEN I-O STANDING-INSTR
+           IF FILE-STATUS-STANDING NOT = '00'
+               OPEN OUTPUT STANDING-INSTR
+               CLOSE STANDING-INSTR
+               OPEN I-O STANDING-INSTR
+           END-IF.
+
+      *    CHECKPOINT-FILE IS INDEXED TOO (REQUEST 008); SAME
+      *    CREATE-ON-FIRST-USE FALLBACK AS TRANSACTION-LOG.
+       1130-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF FILE-STATUS-CHKPT NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
        
        1200-INITIALIZE-VARIABLES.
            MOVE 'Y' TO CONTINUE-FLAG
@@ -235,17 +273,19 @@
            DISPLAY '5. TRANSFER MONEY'
            DISPLAY '6. CALCULATE INTEREST'
            DISPLAY '7. VIEW TRANSACTION HISTORY'
+           DISPLAY '8. REACTIVATE DORMANT ACCOUNT'
            DISPLAY '9. EXIT SYSTEM'
+           DISPLAY '10. CREATE STANDING INSTRUCTION'
            DISPLAY '========================================='
-           DISPLAY 'ENTER YOUR CHOICE (1-7, 9): '.
-       
+           DISPLAY 'ENTER YOUR CHOICE (1-10): '.
+
        2200-GET-MENU-CHOICE.
            ACCEPT MENU-CHOICE
-           IF MENU-CHOICE < 1 OR MENU-CHOICE > 9 OR MENU-CHOICE = 8
+           IF MENU-CHOICE < 1 OR MENU-CHOICE > 10
                DISPLAY 'INVALID CHOICE. PLEASE TRY AGAIN.'
                PERFORM 2200-GET-MENU-CHOICE
            END-IF.
-       
+
        2300-EXECUTE-CHOICE.
            EVALUATE MENU-CHOICE
                WHEN 1
@@ -262,8 +302,12 @@
                    PERFORM 8500-CALCULATE-INTEREST
                WHEN 7
                    PERFORM 8600-VIEW-TRANSACTION-HISTORY
+               WHEN 8
+                   PERFORM 8800-REACTIVATE-ACCOUNT
                WHEN 9
                    MOVE 'N' TO CONTINUE-FLAG
+               WHEN 10
+                   PERFORM 8900-CREATE-STANDING-INSTRUCTION
            END-EVALUATE.
        
       *****************************************************************
@@ -296,13 +340,29 @@
            DISPLAY 'ENTER BRANCH CODE: '
            ACCEPT INPUT-BRANCH-CODE
            
-           DISPLAY 'ENTER ACCOUNT TYPE (S=SAVINGS, C=CHECKING): '
+           DISPLAY 'ENTER ACCOUNT TYPE (S=SAVINGS, C=CHECKING, '
+                   'F=FIXED DEPOSIT): '
            ACCEPT INPUT-ACCOUNT-TYPE
-           
+
            DISPLAY 'ENTER INITIAL DEPOSIT: '
-           ACCEPT INPUT-AMOUNT.
-       
+           ACCEPT INPUT-AMOUNT
+
+           IF INPUT-ACCOUNT-TYPE = 'F'
+               PERFORM 3150-GET-FD-DETAILS
+           END-IF.
+
+       3150-GET-FD-DETAILS.
+           DISPLAY 'ENTER TENOR IN MONTHS: '
+           ACCEPT INPUT-FD-TENOR-MONTHS
+
+           DISPLAY 'ENTER SETTLEMENT ACCOUNT NUMBER: '
+           ACCEPT INPUT-FD-SETTLEMENT-ACCT
+
+           DISPLAY 'AUTO ROLLOVER AT MATURITY? (Y/N): '
+           ACCEPT INPUT-FD-AUTO-ROLLOVER.
+
        3200-VALIDATE-ACCOUNT-DATA.
+           MOVE 'N' TO ERROR-OCCURRED
            PERFORM 3210-VALIDATE-ACCOUNT-NUMBER
            IF NO-ERROR
                PERFORM 3220-VALIDATE-CUSTOMER-DATA
@@ -312,6 +372,9 @@
            END-IF
            IF NO-ERROR
                PERFORM 3240-CHECK-ACCOUNT-EXISTS
+           END-IF
+           IF NO-ERROR AND INPUT-ACCOUNT-TYPE = 'F'
+               PERFORM 3250-VALIDATE-FD-SETTLEMENT-ACCOUNT
            END-IF.
        
        3210-VALIDATE-ACCOUNT-NUMBER.
@@ -336,8 +399,9 @@
            END-IF
            
            IF INPUT-ACCOUNT-TYPE NOT = 'S' AND NOT = 'C'
+                                 AND NOT = 'F'
                MOVE ERR-INVALID-ACCOUNT-NUM TO ERROR-CODE
-               MOVE 'ACCOUNT TYPE MUST BE S OR C' TO ERROR-MESSAGE
+               MOVE 'ACCOUNT TYPE MUST BE S, C OR F' TO ERROR-MESSAGE
                PERFORM 8000-HANDLE-ERROR
            END-IF.
        
@@ -361,6 +425,23 @@
                    MOVE 'ACCOUNT NUMBER ALREADY EXISTS' TO ERROR-MESSAGE
                    PERFORM 8000-HANDLE-ERROR
            END-READ.
+
+      *    A FIXED DEPOSIT'S SETTLEMENT ACCOUNT MUST ALREADY EXIST -
+      *    FDMATURE.cbl'S 2410-CREDIT-SETTLEMENT-ACCOUNT LOOKS IT UP BY
+      *    KEY AT PAYOUT TIME AND HAS NO WAY TO FIX A BAD ACCOUNT
+      *    NUMBER THEN. ACCT-NUMBER IS RE-SET TO INPUT-ACCOUNT-NUMBER BY
+      *    3300-CREATE-ACCOUNT-RECORD, SO REPOSITIONING IT HERE IS SAFE.
+       3250-VALIDATE-FD-SETTLEMENT-ACCOUNT.
+           MOVE INPUT-FD-SETTLEMENT-ACCT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE ERR-SETTLEMENT-NOT-FOUND TO ERROR-CODE
+                   MOVE 'SETTLEMENT ACCOUNT DOES NOT EXIST'
+                        TO ERROR-MESSAGE
+                   PERFORM 8000-HANDLE-ERROR
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
        
        3300-CREATE-ACCOUNT-RECORD.
            MOVE INPUT-ACCOUNT-NUMBER TO ACCT-NUMBER
@@ -372,13 +453,28 @@
            MOVE 'A' TO ACCOUNT-STATUS
            MOVE FUNCTION CURRENT-DATE(1:8) TO OPENING-DATE
            MOVE OPENING-DATE TO LAST-TRANSACTION-DATE
-           
+           MOVE ZERO TO DAILY-WITHDRAWAL-TOTAL
+           MOVE SPACES TO DAILY-WITHDRAWAL-DATE
+
            IF SAVINGS-ACCOUNT
                MOVE SAVINGS-INTEREST-RATE TO INTEREST-RATE
            ELSE
-               MOVE CHECKING-INTEREST-RATE TO INTEREST-RATE
+               IF CHECKING-ACCOUNT
+                   MOVE CHECKING-INTEREST-RATE TO INTEREST-RATE
+               ELSE
+                   MOVE FIXED-DEPOSIT-INTEREST-RATE TO INTEREST-RATE
+               END-IF
            END-IF
-           
+
+           IF FIXED-DEPOSIT
+               PERFORM 3310-SET-FD-MATURITY-FIELDS
+           ELSE
+               MOVE ZERO TO FD-TENOR-MONTHS
+               MOVE SPACES TO FD-MATURITY-DATE
+               MOVE SPACES TO FD-SETTLEMENT-ACCOUNT
+               MOVE 'N' TO FD-AUTO-ROLLOVER
+           END-IF
+
            WRITE ACCOUNT-RECORD
            
            IF FILE-SUCCESS
@@ -390,17 +486,33 @@
                MOVE 'ERROR CREATING ACCOUNT RECORD' TO ERROR-MESSAGE
                PERFORM 8000-HANDLE-ERROR
            END-IF.
-       
+
+       3310-SET-FD-MATURITY-FIELDS.
+           MOVE INPUT-FD-TENOR-MONTHS TO FD-TENOR-MONTHS
+           MOVE INPUT-FD-SETTLEMENT-ACCT TO FD-SETTLEMENT-ACCOUNT
+           MOVE INPUT-FD-AUTO-ROLLOVER TO FD-AUTO-ROLLOVER
+           MOVE OPENING-DATE(1:8) TO FD-MATURITY-CALC-DATE
+           COMPUTE FD-MATURITY-CALC-INT =
+               FUNCTION INTEGER-OF-DATE(FD-MATURITY-CALC-DATE) +
+               (FD-TENOR-MONTHS * 30)
+           MOVE FUNCTION DATE-OF-INTEGER(FD-MATURITY-CALC-INT)
+                TO FD-MATURITY-CALC-DATE
+           MOVE FD-MATURITY-CALC-DATE TO FD-MATURITY-DATE(1:8).
+
        3400-LOG-ACCOUNT-CREATION.
            PERFORM 8700-GENERATE-TRANSACTION-ID
            MOVE TRANSACTION-ID TO TRANS-ID
            MOVE ACCT-NUMBER TO TRANS-ACCOUNT-NUMBER
            MOVE 'D' TO TRANS-TYPE
            MOVE ACCOUNT-BALANCE TO TRANS-AMOUNT
-           MOVE CURRENT-DATE-TIME TO TRANS-TIMESTAMP
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
            MOVE 'S' TO TRANS-STATUS
            MOVE 'INITIAL DEPOSIT - ACCOUNT OPENING' TO TRANS-DESCRIPTION
-           WRITE TRANSACTION-RECORD.
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE.
        
       *****************************************************************
       * VIEW ACCOUNT BALANCE WITH PROPER ERROR HANDLING               *
@@ -476,6 +588,7 @@
            ACCEPT INPUT-AMOUNT.
        
        7200-VALIDATE-TRANSFER.
+           MOVE 'N' TO ERROR-OCCURRED
            IF INPUT-AMOUNT <= ZERO
                MOVE ERR-INVALID-AMOUNT TO ERROR-CODE
                MOVE 'TRANSFER AMOUNT MUST BE POSITIVE' TO ERROR-MESSAGE
@@ -515,7 +628,7 @@
        
        7310-DEBIT-FROM-ACCOUNT.
            MOVE INPUT-FROM-ACCOUNT TO ACCT-NUMBER
-           READ ACCOUNT-FILE UPDATE
+           READ ACCOUNT-FILE
                INVALID KEY
                    MOVE ERR-ACCOUNT-NOT-FOUND TO ERROR-CODE
                    MOVE 'FROM ACCOUNT NOT FOUND' TO ERROR-MESSAGE
@@ -544,7 +657,7 @@
        
        7320-CREDIT-TO-ACCOUNT.
            MOVE INPUT-TO-ACCOUNT TO ACCT-NUMBER
-           READ ACCOUNT-FILE UPDATE
+           READ ACCOUNT-FILE
                INVALID KEY
                    MOVE ERR-ACCOUNT-NOT-FOUND TO ERROR-CODE
                    MOVE 'TO ACCOUNT NOT FOUND' TO ERROR-MESSAGE
@@ -569,7 +682,7 @@
            DISPLAY 'ERROR: ' ERROR-MESSAGE
            
            MOVE INPUT-FROM-ACCOUNT TO ACCT-NUMBER
-           READ ACCOUNT-FILE UPDATE
+           READ ACCOUNT-FILE
            ADD INPUT-AMOUNT TO ACCOUNT-BALANCE
            REWRITE ACCOUNT-RECORD.
        
@@ -588,24 +701,32 @@
            MOVE INPUT-FROM-ACCOUNT TO TRANS-ACCOUNT-NUMBER
            MOVE 'T' TO TRANS-TYPE
            MOVE INPUT-AMOUNT TO TRANS-AMOUNT
-           MOVE CURRENT-DATE-TIME TO TRANS-TIMESTAMP
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
            MOVE 'S' TO TRANS-STATUS
            STRING 'TRANSFER TO ' INPUT-TO-ACCOUNT
                   DELIMITED BY SIZE
                   INTO TRANS-DESCRIPTION
            WRITE TRANSACTION-RECORD
-           
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE
+
            PERFORM 8700-GENERATE-TRANSACTION-ID
            MOVE TRANSACTION-ID TO TRANS-ID
            MOVE INPUT-TO-ACCOUNT TO TRANS-ACCOUNT-NUMBER
            MOVE 'R' TO TRANS-TYPE
            MOVE INPUT-AMOUNT TO TRANS-AMOUNT
-           MOVE CURRENT-DATE-TIME TO TRANS-TIMESTAMP
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
            MOVE 'S' TO TRANS-STATUS
            STRING 'TRANSFER FROM ' INPUT-FROM-ACCOUNT
                   DELIMITED BY SIZE
                   INTO TRANS-DESCRIPTION
-           WRITE TRANSACTION-RECORD.
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE.
        
       *****************************************************************
       * UTILITY FUNCTIONS                                              *
@@ -629,9 +750,22 @@
                   INTO AUDIT-DETAILS
            WRITE AUDIT-RECORD.
        
+      *    A MONOTONIC IN-MEMORY SEQUENCE SUFFIX IS APPENDED SO TWO
+      *    CALLS MADE WITHIN THE SAME CLOCK SECOND (E.G. THE TWO LEGS
+      *    OF ONE TRANSFER) STILL GET DISTINCT TRANS-ID VALUES - THAT
+      *    FIELD IS THE UNIQUE PRIMARY KEY OF THE INDEXED
+      *    TRANSACTION-LOG (REQUEST 002). TRANS-TIMESTAMP-WORK IS ALSO
+      *    REFRESHED HERE (RATHER THAN REUSING THE SESSION-LEVEL
+      *    CURRENT-DATE-TIME SET ONCE AT STARTUP) SO TRANS-TIMESTAMP -
+      *    THE BASIS OF THE TRANS-ACCT-DATE-KEY ALTERNATE KEY - ACTUALLY
+      *    ORDERS AN ACCOUNT'S TRANSACTIONS CHRONOLOGICALLY WHEN SEVERAL
+      *    ARE LOGGED IN ONE RUN.
        8700-GENERATE-TRANSACTION-ID.
-           STRING 'TXN' FUNCTION CURRENT-DATE(1:8)
-                  FUNCTION CURRENT-DATE(9:6)
+           ADD 1 TO TRANS-SEQ-COUNTER
+           MOVE FUNCTION CURRENT-DATE TO TRANS-TIMESTAMP-WORK
+           STRING 'TXN' TRANS-TIMESTAMP-WORK(1:8)
+                  TRANS-TIMESTAMP-WORK(9:6)
+                  TRANS-SEQ-COUNTER
                   DELIMITED BY SIZE
                   INTO TRANSACTION-ID.
        
@@ -648,7 +782,9 @@
        9100-CLOSE-FILES.
            CLOSE ACCOUNT-FILE
            CLOSE TRANSACTION-LOG
-           CLOSE AUDIT-LOG.
+           CLOSE AUDIT-LOG
+           CLOSE STANDING-INSTR
+           CLOSE CHECKPOINT-FILE.
        
        9200-LOG-SYSTEM-END.
            MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
@@ -658,19 +794,615 @@
            MOVE 'Account Management System Ended' TO AUDIT-DETAILS
            WRITE AUDIT-RECORD.
        
-      * ADDITIONAL MODULES FOR DEPOSIT, WITHDRAWAL, INTEREST CALCULATION
-      * AND TRANSACTION HISTORY WOULD FOLLOW SIMILAR PATTERNS...
-       
+      *****************************************************************
+      * DEPOSIT MONEY - SAME VALIDATE-THEN-POST PATTERN AS             *
+      * 7000-TRANSFER-MONEY                                            *
+      *****************************************************************
        5000-DEPOSIT-MONEY.
-           DISPLAY 'DEPOSIT FUNCTION - TO BE IMPLEMENTED'.
-       
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY 'DEPOSIT MONEY'
+           DISPLAY '========================================='
+
+           PERFORM 5100-GET-DEPOSIT-DETAILS
+           PERFORM 5200-VALIDATE-DEPOSIT
+
+           IF NO-ERROR
+               PERFORM 5300-POST-DEPOSIT
+           END-IF.
+
+       5100-GET-DEPOSIT-DETAILS.
+           DISPLAY 'ENTER ACCOUNT NUMBER: '
+           ACCEPT INPUT-ACCOUNT-NUMBER
+
+           DISPLAY 'ENTER DEPOSIT AMOUNT: '
+           ACCEPT INPUT-AMOUNT.
+
+       5200-VALIDATE-DEPOSIT.
+           MOVE 'N' TO ERROR-OCCURRED
+           IF INPUT-AMOUNT <= ZERO
+               MOVE ERR-INVALID-AMOUNT TO ERROR-CODE
+               MOVE 'DEPOSIT AMOUNT MUST BE POSITIVE' TO ERROR-MESSAGE
+               PERFORM 8000-HANDLE-ERROR
+           END-IF.
+
+       5300-POST-DEPOSIT.
+           MOVE INPUT-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE ERR-ACCOUNT-NOT-FOUND TO ERROR-CODE
+                   MOVE 'ACCOUNT NOT FOUND' TO ERROR-MESSAGE
+                   PERFORM 8000-HANDLE-ERROR
+           END-READ
+
+           IF NO-ERROR
+               IF NOT ACTIVE-ACCOUNT
+                   MOVE ERR-ACCOUNT-INACTIVE TO ERROR-CODE
+                   MOVE 'ACCOUNT IS NOT ACTIVE' TO ERROR-MESSAGE
+                   PERFORM 8000-HANDLE-ERROR
+               ELSE
+                   ADD INPUT-AMOUNT TO ACCOUNT-BALANCE
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                        TO LAST-TRANSACTION-DATE
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM 5400-LOG-DEPOSIT-TRANSACTION
+                   DISPLAY 'DEPOSIT SUCCESSFUL'
+                   DISPLAY 'NEW BALANCE: ' ACCOUNT-BALANCE
+               END-IF
+           END-IF.
+
+       5400-LOG-DEPOSIT-TRANSACTION.
+           PERFORM 8700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE ACCT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'D' TO TRANS-TYPE
+           MOVE INPUT-AMOUNT TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           MOVE 'CASH DEPOSIT' TO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE.
+
+      *****************************************************************
+      * WITHDRAW MONEY - VALIDATE-THEN-POST PATTERN, WITH THE DAILY    *
+      * WITHDRAWAL CAP IN BUSINESS-CONSTANTS ACTUALLY ENFORCED         *
+      *****************************************************************
        6000-WITHDRAW-MONEY.
-           DISPLAY 'WITHDRAWAL FUNCTION - TO BE IMPLEMENTED'.
-       
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY 'WITHDRAW MONEY'
+           DISPLAY '========================================='
+
+           PERFORM 6100-GET-WITHDRAWAL-DETAILS
+           PERFORM 6200-VALIDATE-WITHDRAWAL
+
+           IF NO-ERROR
+               PERFORM 6300-POST-WITHDRAWAL
+           END-IF.
+
+       6100-GET-WITHDRAWAL-DETAILS.
+           DISPLAY 'ENTER ACCOUNT NUMBER: '
+           ACCEPT INPUT-ACCOUNT-NUMBER
+
+           DISPLAY 'ENTER WITHDRAWAL AMOUNT: '
+           ACCEPT INPUT-AMOUNT.
+
+       6200-VALIDATE-WITHDRAWAL.
+           MOVE 'N' TO ERROR-OCCURRED
+           IF INPUT-AMOUNT <= ZERO
+               MOVE ERR-INVALID-AMOUNT TO ERROR-CODE
+               MOVE 'WITHDRAWAL AMOUNT MUST BE POSITIVE'
+                    TO ERROR-MESSAGE
+               PERFORM 8000-HANDLE-ERROR
+           END-IF.
+
+       6300-POST-WITHDRAWAL.
+           MOVE ZERO TO WITHDRAWAL-PENALTY
+           MOVE INPUT-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE ERR-ACCOUNT-NOT-FOUND TO ERROR-CODE
+                   MOVE 'ACCOUNT NOT FOUND' TO ERROR-MESSAGE
+                   PERFORM 8000-HANDLE-ERROR
+           END-READ
+
+           IF NO-ERROR
+               IF NOT ACTIVE-ACCOUNT
+                   MOVE ERR-ACCOUNT-INACTIVE TO ERROR-CODE
+                   MOVE 'ACCOUNT IS NOT ACTIVE' TO ERROR-MESSAGE
+                   PERFORM 8000-HANDLE-ERROR
+               ELSE
+                   PERFORM 6320-CHECK-FD-EARLY-WITHDRAWAL
+                   COMPUTE WITHDRAWAL-TOTAL-DEBIT =
+                       INPUT-AMOUNT + WITHDRAWAL-PENALTY
+                   IF ACCOUNT-BALANCE < WITHDRAWAL-TOTAL-DEBIT
+                       MOVE ERR-INSUFFICIENT-FUNDS TO ERROR-CODE
+                       MOVE 'INSUFFICIENT FUNDS' TO ERROR-MESSAGE
+                       PERFORM 8000-HANDLE-ERROR
+                   ELSE
+                       PERFORM 6310-CHECK-DAILY-WITHDRAWAL-CAP
+                       IF NO-ERROR
+                           SUBTRACT WITHDRAWAL-TOTAL-DEBIT
+                               FROM ACCOUNT-BALANCE
+                           MOVE FUNCTION CURRENT-DATE(1:8)
+                                TO LAST-TRANSACTION-DATE
+                           REWRITE ACCOUNT-RECORD
+                           PERFORM 6400-LOG-WITHDRAWAL-TRANSACTION
+                           IF WITHDRAWAL-PENALTY > ZERO
+                               PERFORM 6420-LOG-PENALTY-TRANSACTION
+                           END-IF
+                           DISPLAY 'WITHDRAWAL SUCCESSFUL'
+                           DISPLAY 'NEW BALANCE: ' ACCOUNT-BALANCE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       6320-CHECK-FD-EARLY-WITHDRAWAL.
+           IF FIXED-DEPOSIT AND
+              FUNCTION CURRENT-DATE(1:8) < FD-MATURITY-DATE(1:8)
+               COMPUTE WITHDRAWAL-PENALTY ROUNDED =
+                   INPUT-AMOUNT * FD-EARLY-WITHDRAWAL-PENALTY-PCT / 100
+               DISPLAY 'EARLY WITHDRAWAL PENALTY APPLIED: '
+                       WITHDRAWAL-PENALTY
+           END-IF.
+
+       6310-CHECK-DAILY-WITHDRAWAL-CAP.
+           IF DAILY-WITHDRAWAL-DATE NOT = FUNCTION CURRENT-DATE(1:8)
+               MOVE FUNCTION CURRENT-DATE(1:8) TO DAILY-WITHDRAWAL-DATE
+               MOVE ZERO TO DAILY-WITHDRAWAL-TOTAL
+           END-IF
+
+           IF DAILY-WITHDRAWAL-TOTAL + INPUT-AMOUNT
+              > MAX-DAILY-WITHDRAWAL
+               MOVE ERR-DAILY-LIMIT TO ERROR-CODE
+               STRING 'WITHDRAWAL EXCEEDS DAILY LIMIT OF '
+                      MAX-DAILY-WITHDRAWAL
+                      DELIMITED BY SIZE
+                      INTO ERROR-MESSAGE
+               PERFORM 8000-HANDLE-ERROR
+           ELSE
+               ADD INPUT-AMOUNT TO DAILY-WITHDRAWAL-TOTAL
+           END-IF.
+
+       6400-LOG-WITHDRAWAL-TRANSACTION.
+           PERFORM 8700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE ACCT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'W' TO TRANS-TYPE
+           MOVE INPUT-AMOUNT TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           MOVE 'CASH WITHDRAWAL' TO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE.
+
+       6420-LOG-PENALTY-TRANSACTION.
+           PERFORM 8700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE ACCT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'W' TO TRANS-TYPE
+           MOVE WITHDRAWAL-PENALTY TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           MOVE 'EARLY WITHDRAWAL PENALTY' TO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE.
+
+      *****************************************************************
+      * NIGHTLY INTEREST POSTING BATCH RUN                             *
+      * WALKS EVERY ACCOUNT AND CREDITS ITS OWN INTEREST-RATE, NOT A  *
+      * SINGLE FLAT RATE - SAVINGS AND CHECKING ACCOUNTS EACH CARRY   *
+      * THE RATE THEY WERE OPENED WITH (SEE 3300-CREATE-ACCOUNT-      *
+      * RECORD). CLOSED/INACTIVE ACCOUNTS ARE COUNTED AS SKIPPED.     *
+      *****************************************************************
        8500-CALCULATE-INTEREST.
-           DISPLAY 'INTEREST CALCULATION - TO BE IMPLEMENTED'.
-       
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY 'NIGHTLY INTEREST CALCULATION BATCH RUN'
+           DISPLAY '========================================='
+
+           PERFORM 8510-INITIALIZE-INTEREST-RUN
+           PERFORM 8520-PROCESS-ACCOUNTS-FOR-INTEREST
+              UNTIL NO-MORE-ACCOUNTS
+           PERFORM 8580-PRINT-INTEREST-SUMMARY.
+
+      *    CHECKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT ABENDED
+      *    PARTWAY THROUGH (REQUEST 008). IF ONE EXISTS AND IS STILL
+      *    IN PROGRESS, RESUME RIGHT AFTER THE LAST ACCOUNT PROCESSED
+      *    INSTEAD OF REPROCESSING (AND RE-CREDITING) THE WHOLE FILE.
+       8510-INITIALIZE-INTEREST-RUN.
+           MOVE 'N' TO END-OF-ACCOUNT-FILE
+           MOVE 'N' TO CHKPT-RESUMED
+           MOVE ZERO TO INTEREST-ACCOUNTS-DONE
+           MOVE ZERO TO INTEREST-ACCOUNTS-SKIP
+           MOVE ZERO TO INTEREST-TOTAL-PAID
+           MOVE LOW-VALUES TO ACCT-NUMBER
+
+           MOVE CHKPT-RUN-ID-INTEREST TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CHKPT-IN-PROGRESS
+                       MOVE 'Y' TO CHKPT-RESUMED
+                       MOVE CHKPT-LAST-ACCOUNT TO ACCT-NUMBER
+                       MOVE CHKPT-RECORDS-DONE TO INTEREST-ACCOUNTS-DONE
+                       MOVE CHKPT-COUNTER-2 TO INTEREST-ACCOUNTS-SKIP
+                       MOVE CHKPT-AMOUNT-1 TO INTEREST-TOTAL-PAID
+                       DISPLAY 'RESUMING INTEREST RUN AFTER CHECKPOINT '
+                               'AT ACCOUNT ' ACCT-NUMBER
+                   END-IF
+           END-READ
+
+           START ACCOUNT-FILE KEY IS GREATER THAN ACCT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-ACCOUNT-FILE
+           END-START
+
+           IF NOT CHKPT-RUN-RESUMED
+               PERFORM 8550-WRITE-INITIAL-CHECKPOINT
+           END-IF.
+
+       8520-PROCESS-ACCOUNTS-FOR-INTEREST.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-ACCOUNT-FILE
+               NOT AT END
+                   PERFORM 8530-APPLY-INTEREST-TO-ACCOUNT
+                   PERFORM 8560-SAVE-CHECKPOINT-IF-DUE
+           END-READ.
+
+       8530-APPLY-INTEREST-TO-ACCOUNT.
+      *    FIXED DEPOSITS EARN INTEREST AT MATURITY (SEE FDMATURE.cbl,
+      *    REQUEST 006), NOT IN THIS MONTHLY RUN.
+           IF CLOSED-ACCOUNT OR INACTIVE-ACCOUNT OR FIXED-DEPOSIT
+               ADD 1 TO INTEREST-ACCOUNTS-SKIP
+           ELSE
+               COMPUTE INTEREST-DUE-AMOUNT ROUNDED =
+                   ACCOUNT-BALANCE * INTEREST-RATE / 1200
+               IF INTEREST-DUE-AMOUNT > ZERO
+                   ADD INTEREST-DUE-AMOUNT TO ACCOUNT-BALANCE
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                        TO LAST-TRANSACTION-DATE
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM 8540-LOG-INTEREST-TRANSACTION
+                   ADD 1 TO INTEREST-ACCOUNTS-DONE
+                   ADD INTEREST-DUE-AMOUNT TO INTEREST-TOTAL-PAID
+               ELSE
+                   ADD 1 TO INTEREST-ACCOUNTS-SKIP
+               END-IF
+           END-IF.
+
+       8540-LOG-INTEREST-TRANSACTION.
+           PERFORM 8700-GENERATE-TRANSACTION-ID
+           MOVE TRANSACTION-ID TO TRANS-ID
+           MOVE ACCT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'I' TO TRANS-TYPE
+           MOVE INTEREST-DUE-AMOUNT TO TRANS-AMOUNT
+           MOVE TRANS-TIMESTAMP-WORK TO TRANS-TIMESTAMP
+           MOVE 'S' TO TRANS-STATUS
+           MOVE 'MONTHLY INTEREST POSTING' TO TRANS-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'EXCEPTION: DUPLICATE TRANSACTION ID '
+                           TRANS-ID ' - TRANSACTION NOT LOGGED'
+           END-WRITE.
+
+       8550-WRITE-INITIAL-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-INTEREST TO CHKPT-RUN-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CHKPT-RUN-DATE
+           MOVE SPACES TO CHKPT-LAST-ACCOUNT
+           MOVE ZERO TO CHKPT-RECORDS-DONE
+           MOVE ZERO TO CHKPT-COUNTER-2
+           MOVE ZERO TO CHKPT-AMOUNT-1
+           MOVE 'I' TO CHKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE.
+
+      *    REWRITES THE CHECKPOINT EVERY CHECKPOINT-INTERVAL ACCOUNTS
+      *    SO A RESTART LOSES AT MOST ONE INTERVAL'S WORTH OF PROGRESS.
+       8560-SAVE-CHECKPOINT-IF-DUE.
+           COMPUTE CHKPT-PROGRESS-COUNT =
+               INTEREST-ACCOUNTS-DONE + INTEREST-ACCOUNTS-SKIP
+           IF FUNCTION MOD(CHKPT-PROGRESS-COUNT, CHECKPOINT-INTERVAL)
+              = ZERO
+               PERFORM 8570-SAVE-CHECKPOINT
+           END-IF.
+
+       8570-SAVE-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-INTEREST TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ACCT-NUMBER TO CHKPT-LAST-ACCOUNT
+                   MOVE INTEREST-ACCOUNTS-DONE TO CHKPT-RECORDS-DONE
+                   MOVE INTEREST-ACCOUNTS-SKIP TO CHKPT-COUNTER-2
+                   MOVE INTEREST-TOTAL-PAID TO CHKPT-AMOUNT-1
+                   MOVE 'I' TO CHKPT-STATUS
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+       8580-PRINT-INTEREST-SUMMARY.
+           PERFORM 8590-COMPLETE-CHECKPOINT
+           DISPLAY ' '
+           DISPLAY 'INTEREST POSTING SUMMARY'
+           DISPLAY '-------------------------'
+           DISPLAY 'ACCOUNTS CREDITED:   ' INTEREST-ACCOUNTS-DONE
+           DISPLAY 'TOTAL INTEREST PAID: ' INTEREST-TOTAL-PAID
+           DISPLAY 'ACCOUNTS SKIPPED (CLOSED/INACTIVE):  '
+                   INTEREST-ACCOUNTS-SKIP
+           DISPLAY '========================================='
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'INTEREST_RUN' TO AUDIT-ACTION
+           MOVE SPACES TO AUDIT-ACCOUNT
+           STRING 'ACCOUNTS CREDITED=' INTEREST-ACCOUNTS-DONE
+                  ' TOTAL-PAID=' INTEREST-TOTAL-PAID
+                  ' SKIPPED=' INTEREST-ACCOUNTS-SKIP
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
+
+      *    MARKS THE CHECKPOINT COMPLETE SO THE NEXT RUN STARTS FRESH
+      *    FROM THE TOP OF THE ACCOUNT FILE INSTEAD OF RESUMING.
+       8590-COMPLETE-CHECKPOINT.
+           MOVE CHKPT-RUN-ID-INTEREST TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'C' TO CHKPT-STATUS
+                   MOVE INTEREST-ACCOUNTS-DONE TO CHKPT-RECORDS-DONE
+                   MOVE INTEREST-ACCOUNTS-SKIP TO CHKPT-COUNTER-2
+                   MOVE INTEREST-TOTAL-PAID TO CHKPT-AMOUNT-1
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
        8600-VIEW-TRANSACTION-HISTORY.
-           DISPLAY 'TRANSACTION HISTORY - TO BE IMPLEMENTED'.
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY 'TRANSACTION HISTORY'
+           DISPLAY '========================================='
+
+           PERFORM 8610-GET-HISTORY-ACCOUNT-NUMBER
+
+           IF NO-ERROR
+               PERFORM 8620-DISPLAY-ACCOUNT-HISTORY
+           END-IF.
+
+       8610-GET-HISTORY-ACCOUNT-NUMBER.
+           MOVE 'N' TO ERROR-OCCURRED
+           DISPLAY 'ENTER ACCOUNT NUMBER: '
+           ACCEPT INPUT-ACCOUNT-NUMBER
+           PERFORM 3210-VALIDATE-ACCOUNT-NUMBER.
+
+       8620-DISPLAY-ACCOUNT-HISTORY.
+           MOVE 'N' TO END-OF-HISTORY
+           MOVE ZERO TO HISTORY-LINES-SHOWN
+           MOVE INPUT-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE LOW-VALUES TO TRANS-TIMESTAMP
+
+           START TRANSACTION-LOG KEY IS NOT LESS THAN
+                 TRANS-ACCT-DATE-KEY
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-HISTORY
+           END-START
+
+           PERFORM UNTIL NO-MORE-HISTORY
+               READ TRANSACTION-LOG NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-HISTORY
+                   NOT AT END
+                       IF TRANS-ACCOUNT-NUMBER NOT =
+                          INPUT-ACCOUNT-NUMBER
+                           MOVE 'Y' TO END-OF-HISTORY
+                       ELSE
+                           PERFORM 8630-DISPLAY-TRANS-LINE
+                           ADD 1 TO HISTORY-LINES-SHOWN
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF HISTORY-LINES-SHOWN = ZERO
+               DISPLAY 'NO TRANSACTIONS FOUND FOR THIS ACCOUNT'
+           END-IF.
+
+       8630-DISPLAY-TRANS-LINE.
+           EVALUATE TRUE
+               WHEN TRANS-DEPOSIT
+                   MOVE 'DEPOSIT' TO HISTORY-TYPE-DESC
+               WHEN TRANS-WITHDRAWAL
+                   MOVE 'WITHDRAWAL' TO HISTORY-TYPE-DESC
+               WHEN TRANS-TRANSFER-OUT
+                   MOVE 'TRANSFER OUT' TO HISTORY-TYPE-DESC
+               WHEN TRANS-TRANSFER-IN
+                   MOVE 'TRANSFER IN' TO HISTORY-TYPE-DESC
+               WHEN TRANS-INTEREST
+                   MOVE 'INTEREST' TO HISTORY-TYPE-DESC
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO HISTORY-TYPE-DESC
+           END-EVALUATE
+
+           DISPLAY ' '
+           DISPLAY 'DATE/TIME:   ' TRANS-TIMESTAMP
+           DISPLAY 'TYPE:        ' HISTORY-TYPE-DESC
+           DISPLAY 'AMOUNT:      ' TRANS-AMOUNT
+           DISPLAY 'STATUS:      ' TRANS-STATUS
+           DISPLAY 'DESCRIPTION: ' TRANS-DESCRIPTION.
+
+      *****************************************************************
+      * REACTIVATE A DORMANT ACCOUNT (REQUEST 004)                    *
+      *****************************************************************
+       8800-REACTIVATE-ACCOUNT.
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY 'REACTIVATE DORMANT ACCOUNT'
+           DISPLAY '========================================='
+
+           PERFORM 8810-GET-REACTIVATION-ACCOUNT
+           PERFORM 8820-READ-ACCOUNT-FOR-REACTIVATION
+
+           IF NO-ERROR
+               PERFORM 8830-POST-REACTIVATION
+           END-IF.
+
+       8810-GET-REACTIVATION-ACCOUNT.
+           MOVE 'N' TO ERROR-OCCURRED
+           DISPLAY 'ENTER ACCOUNT NUMBER: '
+           ACCEPT INPUT-ACCOUNT-NUMBER
+           PERFORM 3210-VALIDATE-ACCOUNT-NUMBER.
+
+       8820-READ-ACCOUNT-FOR-REACTIVATION.
+           IF NO-ERROR
+               MOVE INPUT-ACCOUNT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       MOVE ERR-ACCOUNT-NOT-FOUND TO ERROR-CODE
+                       MOVE 'ACCOUNT NOT FOUND' TO ERROR-MESSAGE
+                       PERFORM 8000-HANDLE-ERROR
+               END-READ
+           END-IF
+
+           IF NO-ERROR AND NOT INACTIVE-ACCOUNT
+               MOVE ERR-NOT-DORMANT TO ERROR-CODE
+               MOVE 'ACCOUNT IS NOT DORMANT/INACTIVE' TO ERROR-MESSAGE
+               PERFORM 8000-HANDLE-ERROR
+           END-IF.
+
+       8830-POST-REACTIVATION.
+           MOVE 'A' TO ACCOUNT-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LAST-TRANSACTION-DATE
+           REWRITE ACCOUNT-RECORD
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'ACCOUNT_REACTIVATED' TO AUDIT-ACTION
+           MOVE INPUT-ACCOUNT-NUMBER TO AUDIT-ACCOUNT
+           MOVE 'DORMANT ACCOUNT REACTIVATED BY TELLER' TO AUDIT-DETAILS
+           WRITE AUDIT-RECORD
+
+           DISPLAY 'ACCOUNT REACTIVATED SUCCESSFULLY'.
+
+      *****************************************************************
+      * CREATE A RECURRING TRANSFER / STANDING INSTRUCTION (REQUEST   *
+      * 005). THE NIGHTLY STANDRUN BATCH DRIVER POSTS THESE ON THEIR  *
+      * NEXT-RUN-DATE, REUSING THE SAME DEBIT/CREDIT/ROLLBACK PATTERN *
+      * AS 7300-EXECUTE-TRANSFER.                                     *
+      *****************************************************************
+       8900-CREATE-STANDING-INSTRUCTION.
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY 'CREATE STANDING INSTRUCTION'
+           DISPLAY '========================================='
+
+           PERFORM 8910-GET-STANDING-INSTR-DETAILS
+           PERFORM 8920-VALIDATE-STANDING-INSTR
+
+           IF NO-ERROR
+               PERFORM 8930-WRITE-STANDING-INSTR
+           END-IF.
+
+       8910-GET-STANDING-INSTR-DETAILS.
+           MOVE 'N' TO ERROR-OCCURRED
+           DISPLAY 'ENTER FROM ACCOUNT NUMBER: '
+           ACCEPT INPUT-FROM-ACCOUNT
+
+           DISPLAY 'ENTER TO ACCOUNT NUMBER: '
+           ACCEPT INPUT-TO-ACCOUNT
+
+           DISPLAY 'ENTER TRANSFER AMOUNT: '
+           ACCEPT INPUT-AMOUNT
+
+           DISPLAY 'ENTER FREQUENCY (D=DAILY, W=WEEKLY, M=MONTHLY): '
+           ACCEPT INPUT-SI-FREQUENCY
+
+           DISPLAY 'ENTER NEXT RUN DATE (YYYYMMDD): '
+           ACCEPT INPUT-SI-NEXT-RUN-DATE.
+
+       8920-VALIDATE-STANDING-INSTR.
+           IF INPUT-AMOUNT <= ZERO
+               MOVE ERR-INVALID-AMOUNT TO ERROR-CODE
+               MOVE 'TRANSFER AMOUNT MUST BE POSITIVE' TO ERROR-MESSAGE
+               PERFORM 8000-HANDLE-ERROR
+           END-IF
+
+           IF INPUT-AMOUNT > MAX-TRANSFER-AMOUNT
+               MOVE ERR-TRANSFER-LIMIT TO ERROR-CODE
+               STRING 'TRANSFER AMOUNT EXCEEDS LIMIT OF '
+                      MAX-TRANSFER-AMOUNT
+                      DELIMITED BY SIZE
+                      INTO ERROR-MESSAGE
+               PERFORM 8000-HANDLE-ERROR
+           END-IF
+
+           IF INPUT-FROM-ACCOUNT = INPUT-TO-ACCOUNT
+               MOVE ERR-INVALID-ACCOUNT-NUM TO ERROR-CODE
+               MOVE 'CANNOT TRANSFER TO SAME ACCOUNT' TO ERROR-MESSAGE
+               PERFORM 8000-HANDLE-ERROR
+           END-IF
+
+           IF INPUT-SI-FREQUENCY NOT = 'D' AND NOT = 'W'
+                                 AND NOT = 'M'
+               MOVE ERR-INVALID-FREQUENCY TO ERROR-CODE
+               MOVE 'FREQUENCY MUST BE D, W OR M' TO ERROR-MESSAGE
+               PERFORM 8000-HANDLE-ERROR
+           END-IF.
+
+      *    A MONOTONIC IN-MEMORY SEQUENCE SUFFIX IS APPENDED SO TWO
+      *    INSTRUCTIONS CREATED WITHIN THE SAME CLOCK SECOND STILL GET
+      *    DISTINCT SI-ID VALUES - THAT FIELD IS THE UNIQUE PRIMARY KEY
+      *    OF THE INDEXED STANDING-INSTR FILE (SAME ISSUE AS TRANS-ID,
+      *    SEE 8700-GENERATE-TRANSACTION-ID).
+       8930-WRITE-STANDING-INSTR.
+           ADD 1 TO SI-SEQ-COUNTER
+           STRING 'SI' FUNCTION CURRENT-DATE(1:8)
+                  FUNCTION CURRENT-DATE(9:6)
+                  SI-SEQ-COUNTER
+                  DELIMITED BY SIZE
+                  INTO SI-ID
+           MOVE INPUT-FROM-ACCOUNT TO SI-FROM-ACCOUNT
+           MOVE INPUT-TO-ACCOUNT TO SI-TO-ACCOUNT
+           MOVE INPUT-AMOUNT TO SI-AMOUNT
+           MOVE INPUT-SI-FREQUENCY TO SI-FREQUENCY
+           MOVE INPUT-SI-NEXT-RUN-DATE TO SI-NEXT-RUN-DATE
+           MOVE 'A' TO SI-STATUS
+           WRITE STANDING-INSTR-RECORD
+               INVALID KEY
+                   MOVE ERR-FILE-ERROR TO ERROR-CODE
+                   MOVE 'ERROR CREATING STANDING INSTRUCTION'
+                        TO ERROR-MESSAGE
+                   PERFORM 8000-HANDLE-ERROR
+           END-WRITE
+
+           IF NO-ERROR
+               PERFORM 8940-LOG-STANDING-INSTR-CREATED
+           END-IF.
+
+       8940-LOG-STANDING-INSTR-CREATED.
+           DISPLAY 'STANDING INSTRUCTION CREATED: ' SI-ID
+
+           MOVE CURRENT-DATE-TIME TO AUDIT-TIMESTAMP
+           MOVE CURRENT-USER-ID TO AUDIT-USER-ID
+           MOVE 'STANDING_INSTR_CREATED' TO AUDIT-ACTION
+           MOVE INPUT-FROM-ACCOUNT TO AUDIT-ACCOUNT
+           STRING 'STANDING INSTRUCTION ' SI-ID ' TO '
+                  INPUT-TO-ACCOUNT
+                  DELIMITED BY SIZE
+                  INTO AUDIT-DETAILS
+           WRITE AUDIT-RECORD.
 
-* Made with Bob
+      * Made with Bob
