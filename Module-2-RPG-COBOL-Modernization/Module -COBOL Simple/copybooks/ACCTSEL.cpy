@@ -0,0 +1,13 @@
+      *****************************************************************
+      * ACCTSEL.cpy - FILE-CONTROL ENTRY FOR ACCOUNT-FILE             *
+      * ALTERNATE KEY ON CUSTOMER-ID (REQUEST 009) LETS A CUSTOMER'S  *
+      * ACCOUNTS BE PULLED TOGETHER FOR A CONSOLIDATED STATEMENT      *
+      * WITHOUT SCANNING THE WHOLE ACCOUNT FILE.                      *
+      *****************************************************************
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               ALTERNATE RECORD KEY IS CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS-ACCOUNT.
