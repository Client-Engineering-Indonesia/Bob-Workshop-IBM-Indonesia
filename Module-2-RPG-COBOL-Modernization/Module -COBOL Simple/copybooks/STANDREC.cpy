@@ -0,0 +1,19 @@
+      *****************************************************************
+      * STANDREC.cpy                                                  *
+      * SHARED STANDING-INSTR RECORD LAYOUT                           *
+      * ONE RECURRING TRANSFER INSTRUCTION PER RECORD, PICKED UP BY   *
+      * THE NIGHTLY STANDRUN BATCH DRIVER (REQUEST 005).              *
+      *****************************************************************
+       01  STANDING-INSTR-RECORD.
+           05  SI-ID                   PIC X(20).
+           05  SI-FROM-ACCOUNT         PIC X(10).
+           05  SI-TO-ACCOUNT           PIC X(10).
+           05  SI-AMOUNT               PIC 9(13)V99.
+           05  SI-FREQUENCY            PIC X(01).
+               88  SI-DAILY            VALUE 'D'.
+               88  SI-WEEKLY           VALUE 'W'.
+               88  SI-MONTHLY          VALUE 'M'.
+           05  SI-NEXT-RUN-DATE        PIC X(10).
+           05  SI-STATUS               PIC X(01).
+               88  SI-ACTIVE           VALUE 'A'.
+               88  SI-CANCELLED        VALUE 'C'.
