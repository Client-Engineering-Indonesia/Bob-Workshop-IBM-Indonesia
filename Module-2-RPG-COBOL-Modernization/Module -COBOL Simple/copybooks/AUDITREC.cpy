@@ -0,0 +1,10 @@
+      *****************************************************************
+      * AUDITREC.cpy                                                  *
+      * SHARED AUDIT-LOG RECORD LAYOUT                                *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(26).
+           05  AUDIT-USER-ID           PIC X(10).
+           05  AUDIT-ACTION            PIC X(20).
+           05  AUDIT-ACCOUNT           PIC X(10).
+           05  AUDIT-DETAILS           PIC X(200).
