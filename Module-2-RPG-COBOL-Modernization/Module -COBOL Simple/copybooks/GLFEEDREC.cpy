@@ -0,0 +1,22 @@
+      *****************************************************************
+      * GLFEEDREC.cpy                                                 *
+      * RECORD LAYOUTS FOR THE GL FEED EXTRACT FILE (REQUEST 007).    *
+      * ONE POSTING LINE PER TRANSACTION-LOG ENTRY, FOLLOWED BY A     *
+      * SINGLE CONTROL TOTAL LINE SO THE GL SIDE CAN VERIFY NOTHING   *
+      * WAS DROPPED IN TRANSIT.                                       *
+      *****************************************************************
+       01  GL-POSTING-RECORD.
+           05  GL-REC-TYPE             PIC X(01) VALUE 'P'.
+           05  GL-TRANS-DATE           PIC X(08).
+           05  GL-TRANS-ID             PIC X(20).
+           05  GL-BRANCH-CODE          PIC X(05).
+           05  GL-DEBIT-ACCOUNT        PIC X(15).
+           05  GL-CREDIT-ACCOUNT       PIC X(15).
+           05  GL-AMOUNT               PIC 9(13)V99.
+           05  GL-DESCRIPTION          PIC X(40).
+
+       01  GL-CONTROL-RECORD.
+           05  GL-CTL-REC-TYPE         PIC X(01) VALUE 'T'.
+           05  GL-CTL-RECORD-COUNT     PIC 9(07).
+           05  GL-CTL-TOTAL-AMOUNT     PIC 9(13)V99.
+           05  GL-CTL-FILLER           PIC X(96).
