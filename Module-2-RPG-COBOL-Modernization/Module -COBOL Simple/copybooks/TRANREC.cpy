@@ -0,0 +1,24 @@
+      *****************************************************************
+      * TRANREC.cpy                                                   *
+      * SHARED TRANSACTION-LOG RECORD LAYOUT                          *
+      * INDEXED BY TRANS-ID, ALTERNATE KEY IS ACCOUNT + TIMESTAMP SO  *
+      * A SINGLE ACCOUNT'S HISTORY CAN BE PULLED IN DATE ORDER        *
+      * WITHOUT SCANNING THE WHOLE LOG (REQUEST 002).                 *
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRANS-ID                PIC X(20).
+           05  TRANS-ACCT-DATE-KEY.
+               10  TRANS-ACCOUNT-NUMBER PIC X(10).
+               10  TRANS-TIMESTAMP      PIC X(26).
+           05  TRANS-TYPE              PIC X(01).
+               88  TRANS-DEPOSIT       VALUE 'D'.
+               88  TRANS-WITHDRAWAL    VALUE 'W'.
+               88  TRANS-TRANSFER-OUT  VALUE 'T'.
+               88  TRANS-TRANSFER-IN   VALUE 'R'.
+               88  TRANS-INTEREST      VALUE 'I'.
+           05  TRANS-AMOUNT            PIC 9(13)V99.
+           05  TRANS-STATUS            PIC X(01).
+               88  TRANS-SUCCESS       VALUE 'S'.
+               88  TRANS-FAILED        VALUE 'F'.
+               88  TRANS-PENDING       VALUE 'P'.
+           05  TRANS-DESCRIPTION       PIC X(100).
