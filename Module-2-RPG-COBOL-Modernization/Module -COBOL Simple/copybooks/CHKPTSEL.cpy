@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CHKPTSEL.cpy - FILE-CONTROL ENTRY FOR THE CHECKPOINT FILE     *
+      * KEYED BY RUN-ID SO EVERY FULL-FILE BATCH JOB (INTEREST,       *
+      * DORMANCY, FD MATURITY, ...) CAN SHARE ONE CHECKPOINT FILE.    *
+      *****************************************************************
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHKPT-RUN-ID
+               FILE STATUS IS FILE-STATUS-CHKPT.
