@@ -0,0 +1,7 @@
+      *****************************************************************
+      * AUDITSEL.cpy - FILE-CONTROL ENTRY FOR AUDIT-LOG               *
+      *****************************************************************
+           SELECT AUDIT-LOG ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILE-STATUS-AUDIT.
