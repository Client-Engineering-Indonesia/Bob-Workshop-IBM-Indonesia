@@ -0,0 +1,26 @@
+      *****************************************************************
+      * CHKPTREC.cpy                                                  *
+      * SHARED CHECKPOINT-FILE RECORD LAYOUT (REQUEST 008). ONE       *
+      * RECORD PER BATCH JOB (KEYED BY RUN-ID) SO A LONG FULL-FILE    *
+      * SCAN AGAINST ACCOUNT-FILE CAN RESUME AFTER AN ABEND INSTEAD   *
+      * OF REPROCESSING FROM THE FIRST ACCOUNT.                       *
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-RUN-ID            PIC X(20).
+           05  CHKPT-RUN-DATE          PIC X(08).
+           05  CHKPT-LAST-ACCOUNT      PIC X(10).
+           05  CHKPT-RECORDS-DONE      PIC 9(07).
+      *    GENERIC SECONDARY COUNTERS - EACH JOB MAPS ITS OWN
+      *    SKIPPED/FLAGGED/MATCHED/EXCEPTION-STYLE COUNTERS ONTO
+      *    THESE (SEE THE RESUME/SAVE-CHECKPOINT PARAGRAPHS IN
+      *    ACCTMGMT.cbl, DORMANCY.cbl, FDMATURE.cbl AND RECONCILE.cbl)
+      *    SO A RESUMED RUN'S FINAL SUMMARY REFLECTS BOTH THE PRE-
+      *    AND POST-ABEND PORTIONS OF THE RUN, NOT JUST THE PRIMARY
+      *    CHKPT-RECORDS-DONE COUNT.
+           05  CHKPT-COUNTER-2         PIC 9(07).
+           05  CHKPT-COUNTER-3         PIC 9(07).
+           05  CHKPT-COUNTER-4         PIC 9(07).
+           05  CHKPT-AMOUNT-1          PIC 9(13)V99.
+           05  CHKPT-STATUS            PIC X(01).
+               88  CHKPT-IN-PROGRESS   VALUE 'I'.
+               88  CHKPT-COMPLETE      VALUE 'C'.
