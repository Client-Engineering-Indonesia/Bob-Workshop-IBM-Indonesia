@@ -0,0 +1,10 @@
+      *****************************************************************
+      * STANDSEL.cpy - FILE-CONTROL ENTRY FOR STANDING-INSTR          *
+      * INDEXED BY SI-ID SO INDIVIDUAL INSTRUCTIONS CAN BE CREATED,   *
+      * LOOKED UP, AND REWRITTEN BY THE NIGHTLY BATCH DRIVER.         *
+      *****************************************************************
+           SELECT STANDING-INSTR ASSIGN TO 'STANDIN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SI-ID
+               FILE STATUS IS FILE-STATUS-STANDING.
