@@ -0,0 +1,7 @@
+      *****************************************************************
+      * GLFEEDSEL.cpy - FILE-CONTROL ENTRY FOR THE GL FEED FILE       *
+      *****************************************************************
+           SELECT GL-FEED-FILE ASSIGN TO 'GLFEED.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILE-STATUS-GLFEED.
