@@ -0,0 +1,26 @@
+      *****************************************************************
+      * BUSCONST.cpy                                                  *
+      * BUSINESS CONSTANTS - EXTERNALIZED CONFIGURATION               *
+      * SHARED BY ACCTMGMT AND ALL BATCH PROGRAMS SO LIMITS STAY      *
+      * CONSISTENT NO MATTER WHICH PROGRAM POSTS A TRANSACTION.       *
+      *****************************************************************
+       01  BUSINESS-CONSTANTS.
+           05  MAX-TRANSFER-AMOUNT     PIC 9(13)V99 VALUE 100000000.00.
+           05  MIN-OPENING-BALANCE     PIC 9(13)V99 VALUE 100000.00.
+           05  MAX-DAILY-WITHDRAWAL    PIC 9(13)V99 VALUE 50000000.00.
+           05  SAVINGS-INTEREST-RATE   PIC 9(02)V9(4) VALUE 05.2500.
+           05  CHECKING-INTEREST-RATE  PIC 9(02)V9(4) VALUE 02.0000.
+           05  ACCOUNT-NUMBER-LENGTH   PIC 99 VALUE 10.
+           05  DORMANCY-THRESHOLD-DAYS PIC 9(05) VALUE 00090.
+           05  FIXED-DEPOSIT-INTEREST-RATE PIC 9(02)V9(4)
+                                       VALUE 06.5000.
+           05  FD-EARLY-WITHDRAWAL-PENALTY-PCT PIC 9(02)V99
+                                       VALUE 02.00.
+      *    GL FEED ACCOUNT CODES (REQUEST 007)
+           05  GL-CASH-GL-CODE         PIC X(10) VALUE '1000100000'.
+           05  GL-DEPOSIT-LIAB-GL-CODE PIC X(10) VALUE '2000100000'.
+           05  GL-INTERBANK-CLEAR-GL-CODE PIC X(10)
+                                       VALUE '2000200000'.
+           05  GL-INTEREST-EXP-GL-CODE PIC X(10) VALUE '4000100000'.
+      *    CHECKPOINT/RESTART INTERVAL FOR LONG BATCH RUNS (REQUEST 008)
+           05  CHECKPOINT-INTERVAL     PIC 9(05) VALUE 00100.
