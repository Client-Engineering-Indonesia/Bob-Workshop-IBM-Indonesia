@@ -0,0 +1,32 @@
+      *****************************************************************
+      * ACCTREC.cpy                                                   *
+      * SHARED ACCOUNT-FILE RECORD LAYOUT                             *
+      * USED BY ACCTMGMT AND ALL BATCH PROGRAMS AGAINST ACCOUNT.DAT   *
+      *****************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC X(10).
+           05  CUSTOMER-NAME           PIC X(50).
+           05  ACCOUNT-TYPE            PIC X(01).
+               88  SAVINGS-ACCOUNT     VALUE 'S'.
+               88  CHECKING-ACCOUNT    VALUE 'C'.
+               88  FIXED-DEPOSIT       VALUE 'F'.
+           05  ACCOUNT-BALANCE         PIC 9(13)V99.
+           05  ACCOUNT-STATUS          PIC X(01).
+               88  ACTIVE-ACCOUNT      VALUE 'A'.
+               88  INACTIVE-ACCOUNT    VALUE 'I'.
+               88  CLOSED-ACCOUNT      VALUE 'C'.
+           05  OPENING-DATE            PIC X(10).
+           05  LAST-TRANSACTION-DATE   PIC X(10).
+           05  INTEREST-RATE           PIC 9(02)V9(4).
+           05  CUSTOMER-ID             PIC X(15).
+           05  BRANCH-CODE             PIC X(05).
+      *    DAILY WITHDRAWAL CAP TRACKING (REQUEST 001)
+           05  DAILY-WITHDRAWAL-DATE   PIC X(10).
+           05  DAILY-WITHDRAWAL-TOTAL  PIC 9(13)V99.
+      *    FIXED DEPOSIT MATURITY TRACKING (REQUEST 006)
+           05  FD-TENOR-MONTHS         PIC 9(03).
+           05  FD-MATURITY-DATE        PIC X(10).
+           05  FD-SETTLEMENT-ACCOUNT   PIC X(10).
+           05  FD-AUTO-ROLLOVER        PIC X(01).
+               88  FD-ROLLOVER-YES     VALUE 'Y'.
+               88  FD-ROLLOVER-NO      VALUE 'N'.
