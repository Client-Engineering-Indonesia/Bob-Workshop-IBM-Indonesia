@@ -0,0 +1,12 @@
+      *****************************************************************
+      * TRANSEL.cpy - FILE-CONTROL ENTRY FOR TRANSACTION-LOG          *
+      * INDEXED SO 8600-VIEW-TRANSACTION-HISTORY (AND ANY BATCH JOB   *
+      * THAT NEEDS ONE ACCOUNT'S ACTIVITY) CAN GO STRAIGHT TO IT.     *
+      *****************************************************************
+           SELECT TRANSACTION-LOG ASSIGN TO 'TRANSLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANS-ID
+               ALTERNATE RECORD KEY IS TRANS-ACCT-DATE-KEY
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS-TRANS.
